@@ -0,0 +1,262 @@
+      ******************************************************************
+      * This program is the nightly batch-window driver: it runs
+      *    BATCH-UPDATE, CONVERT-FILE, and INVENTORY-REPORT in the
+      *    order the data actually flows (BATCH-UPDATE produces
+      *    INVENT5.TXT from INVENT4.TXT/TRANSACTIONS.TXT, CONVERT-FILE
+      *    turns INVENT5.TXT into the INVENT6 indexed master that
+      *    INVENTORY-REPORT then reads), staging a dated backup of
+      *    each generation of the master file before the next program
+      *    overwrites it, and stops the chain as soon as any step's
+      *    RETURN-CODE shows it failed to open its files.
+      *
+      * Used File
+      *    - Prior-generation Master File (Line Sequential): INVENT5.TXT
+      *    - Dated Backup of Prior INVENT5.TXT
+      *    - Prior-generation Master File (Indexed Sequential): INVENT6
+      *    - Dated Backup of Prior INVENT6
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 BATCH-DRIVER.
+       AUTHOR.                     Aradhita Mohanty,
+                                   Byung Seon Kim,
+                                   Elena Sveshnikova,
+                                   Karadjordje Dabic,
+                                   Nadia Chubarev.
+       DATE-WRITTEN.               November 24, 2016.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  INVENT5-SOURCE
+                   ASSIGN TO "D:\INVENT5.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INVENT5-SRC-STATUS.
+
+           SELECT  INVENT5-BACKUP-OUT
+                   ASSIGN DYNAMIC WS-INVENT5-BACKUP-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INVENT5-BK-STATUS.
+
+           SELECT  INVENT6-SOURCE
+                   ASSIGN TO "D:\INVENT6"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS PART-NUMBER-IN
+                   FILE STATUS IS INVENT6-SRC-STATUS.
+
+           SELECT  INVENT6-BACKUP-OUT
+                   ASSIGN DYNAMIC WS-INVENT6-BACKUP-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INVENT6-BK-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+       FD  INVENT5-SOURCE
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT5-RECORD-IN.
+       01  INVENT5-RECORD-IN          PIC X(54).
+
+       FD  INVENT5-BACKUP-OUT
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT5-RECORD-OUT.
+       01  INVENT5-RECORD-OUT         PIC X(54).
+
+       FD  INVENT6-SOURCE
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT6-RECORD-IN.
+       01  INVENT6-RECORD-IN.
+           05  PART-NUMBER-IN          PIC 9(05).
+           05  FILLER                  PIC X(49).
+
+       FD  INVENT6-BACKUP-OUT
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT6-RECORD-OUT.
+       01  INVENT6-RECORD-OUT         PIC X(54).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+       01  SWITCHES-AND-COUNTERS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+           05  COPY-EOF-SW         PIC X(01).
+               88  COPY-NOMORE-RECORD        VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  INVENT5-SRC-STATUS  PIC X(02).
+           05  INVENT5-BK-STATUS   PIC X(02).
+           05  INVENT6-SRC-STATUS  PIC X(02).
+           05  INVENT6-BK-STATUS   PIC X(02).
+
+      *    Dated names for each generation's backup, built once at the
+      *    start of the run so both backups use the same run date.
+       01  BACKUP-FILE-NAMES.
+           05  WS-CURRENT-DATE         PIC 9(08).
+           05  WS-YESTERDAY-INT        PIC 9(08) COMP.
+           05  WS-YESTERDAY            PIC 9(08).
+           05  WS-INVENT5-BACKUP-NAME  PIC X(30).
+           05  WS-INVENT6-BACKUP-NAME  PIC X(30).
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure - run the three batch steps in the order the
+      * data actually flows, backing up each master-file generation
+      * just before the next step overwrites it, and stopping the
+      * chain as soon as a step reports failure.
+      *-----------------------------------------------------------------
+       100-RUN-NIGHTLY-BATCH.
+           PERFORM 200-BUILD-BACKUP-FILENAMES.
+           PERFORM 200-BACKUP-INVENT5-GENERATION.
+           PERFORM 200-RUN-BATCH-UPDATE-STEP.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-BACKUP-INVENT6-GENERATION
+               PERFORM 200-RUN-CONVERT-FILE-STEP
+           END-IF.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-RUN-INVENTORY-REPORT-STEP
+           END-IF.
+           PERFORM 200-DISPLAY-BATCH-WINDOW-RESULT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Build the dated backup file names. INVENT5's backup is staged
+      * under today's run date. INVENT6's backup preserves the closing
+      * master the business day *before* this run - the same generation
+      * MasterReconcile.cbl looks for under its default "yesterday"
+      * name - so it is staged under yesterday's date to match.
+      *-----------------------------------------------------------------
+       200-BUILD-BACKUP-FILENAMES.
+           ACCEPT   WS-CURRENT-DATE     FROM DATE YYYYMMDD.
+           COMPUTE WS-YESTERDAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1
+           COMPUTE WS-YESTERDAY =
+                   FUNCTION DATE-OF-INTEGER(WS-YESTERDAY-INT)
+           STRING   "D:\INVENT5-" WS-CURRENT-DATE ".TXT"
+                    DELIMITED BY SIZE  INTO WS-INVENT5-BACKUP-NAME.
+           STRING   "D:\INVENT6-" WS-YESTERDAY ".TXT"
+                    DELIMITED BY SIZE  INTO WS-INVENT6-BACKUP-NAME.
+
+      *-----------------------------------------------------------------
+      * Stage last night's INVENT5.TXT under a dated name before
+      * BATCH-UPDATE overwrites it with tonight's generation. A
+      * missing INVENT5.TXT (first-ever run) is not an error - there
+      * is simply no prior generation to preserve.
+      *-----------------------------------------------------------------
+       200-BACKUP-INVENT5-GENERATION.
+           OPEN    INPUT   INVENT5-SOURCE.
+           IF  INVENT5-SRC-STATUS = "00"
+               OPEN    OUTPUT  INVENT5-BACKUP-OUT
+               PERFORM 300-COPY-INVENT5-RECORDS
+               CLOSE   INVENT5-BACKUP-OUT
+           ELSE
+               DISPLAY "BATCH DRIVER: NO PRIOR INVENT5.TXT TO BACK UP, "
+                       "STATUS=" INVENT5-SRC-STATUS
+           END-IF.
+           CLOSE   INVENT5-SOURCE.
+
+      *-----------------------------------------------------------------
+      * Copy every INVENT5-SOURCE record to INVENT5-BACKUP-OUT.
+      *-----------------------------------------------------------------
+       300-COPY-INVENT5-RECORDS.
+           MOVE    "N"     TO  COPY-EOF-SW.
+           READ    INVENT5-SOURCE
+                   AT END  MOVE "Y" TO COPY-EOF-SW.
+           PERFORM UNTIL COPY-NOMORE-RECORD
+               WRITE   INVENT5-RECORD-OUT  FROM  INVENT5-RECORD-IN
+               READ    INVENT5-SOURCE
+                       AT END  MOVE "Y" TO COPY-EOF-SW
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Run tonight's merge. BATCH-UPDATE sets RETURN-CODE non-zero if
+      * it could not open INVENT4.TXT/TRANSACTIONS.TXT.
+      *-----------------------------------------------------------------
+       200-RUN-BATCH-UPDATE-STEP.
+           DISPLAY "BATCH DRIVER: STARTING BATCH-UPDATE".
+           CALL    "BATCH-UPDATE".
+           IF  RETURN-CODE NOT = ZERO
+               SET     ABEND-DETECTED      TO  TRUE
+               DISPLAY "BATCH DRIVER: BATCH-UPDATE FAILED, RETURN-CODE="
+                       RETURN-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Stage the outgoing INVENT6 generation under a dated name
+      * before CONVERT-FILE overwrites it with tonight's generation. A
+      * missing INVENT6 (first-ever run) is not an error.
+      *-----------------------------------------------------------------
+       200-BACKUP-INVENT6-GENERATION.
+           OPEN    INPUT   INVENT6-SOURCE.
+           IF  INVENT6-SRC-STATUS = "00"
+               OPEN    OUTPUT  INVENT6-BACKUP-OUT
+               PERFORM 300-COPY-INVENT6-RECORDS
+               CLOSE   INVENT6-BACKUP-OUT
+           ELSE
+               DISPLAY "BATCH DRIVER: NO PRIOR INVENT6 TO BACK UP, "
+                       "STATUS=" INVENT6-SRC-STATUS
+           END-IF.
+           CLOSE   INVENT6-SOURCE.
+
+      *-----------------------------------------------------------------
+      * Copy every INVENT6-SOURCE record to INVENT6-BACKUP-OUT.
+      *-----------------------------------------------------------------
+       300-COPY-INVENT6-RECORDS.
+           MOVE    "N"     TO  COPY-EOF-SW.
+           READ    INVENT6-SOURCE NEXT
+                   AT END  MOVE "Y" TO COPY-EOF-SW.
+           PERFORM UNTIL COPY-NOMORE-RECORD
+               WRITE   INVENT6-RECORD-OUT  FROM  INVENT6-RECORD-IN
+               READ    INVENT6-SOURCE NEXT
+                       AT END  MOVE "Y" TO COPY-EOF-SW
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Turn tonight's INVENT5.TXT into the INVENT6/SUPPLIER indexed
+      * masters. CONVERT-FILE sets RETURN-CODE non-zero if it could
+      * not open INVENT5.TXT/SUPPLIERS.TXT.
+      *-----------------------------------------------------------------
+       200-RUN-CONVERT-FILE-STEP.
+           DISPLAY "BATCH DRIVER: STARTING CONVERT-FILE".
+           CALL    "CONVERT-FILE".
+           IF  RETURN-CODE NOT = ZERO
+               SET     ABEND-DETECTED      TO  TRUE
+               DISPLAY "BATCH DRIVER: CONVERT-FILE FAILED, RETURN-CODE="
+                       RETURN-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Print tonight's inventory and reorder reports off the new
+      * INVENT6. INVENTORY-REPORT sets RETURN-CODE non-zero if it
+      * could not open INVENT6/SUPPLIER.
+      *-----------------------------------------------------------------
+       200-RUN-INVENTORY-REPORT-STEP.
+           DISPLAY "BATCH DRIVER: STARTING INVENTORY-REPORT".
+           CALL    "INVENTORY-REPORT".
+           IF  RETURN-CODE NOT = ZERO
+               SET     ABEND-DETECTED      TO  TRUE
+               DISPLAY "BATCH DRIVER: INVENTORY-REPORT FAILED, "
+                       "RETURN-CODE=" RETURN-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Report whether the whole batch window completed or was
+      * aborted partway through.
+      *-----------------------------------------------------------------
+       200-DISPLAY-BATCH-WINDOW-RESULT.
+           IF  ABEND-DETECTED
+               DISPLAY "BATCH DRIVER: NIGHTLY BATCH WINDOW ABORTED"
+           ELSE
+               DISPLAY "BATCH DRIVER: NIGHTLY BATCH WINDOW COMPLETED "
+                       "SUCCESSFULLY"
+           END-IF.
