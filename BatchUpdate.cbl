@@ -28,28 +28,48 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
-           SELECT  INVENT-FILE-IN   
+           SELECT  INVENT-FILE-IN
                    ASSIGN TO "D:\INVENT4.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-                   
-           SELECT  TRANS-FILE-IN   
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INVENT-IN-STATUS.
+
+           SELECT  TRANS-FILE-IN
                    ASSIGN TO "D:\TRANSACTIONS.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-                   
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS TRANS-IN-STATUS.
+
            SELECT  INVENT-FILE-OUT   
                    ASSIGN TO "D:\INVENT5.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
                    
-           SELECT  ERRORS-FILE-OUT        
+           SELECT  ERRORS-FILE-OUT
                    ASSIGN TO "D:\ERRORS.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-                   
+
+      *    Restart checkpoint: holds the PART-NUMBER-OUT of the last
+      *    master record successfully written to INVENT-FILE-OUT,
+      *    refreshed every CKPT-INTERVAL records so an abend can be
+      *    restarted mid-file instead of the whole job being rerun.
+           SELECT  CHECKPOINT-FILE
+                   ASSIGN TO "D:\BATCHCKPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-FILE-STATUS.
+
+      *    Dated, retained transaction history - one record per
+      *    accepted receipt/sale, appended to (never overwritten) so a
+      *    later dead-stock report can see every part's movement over
+      *    time, not just this run's transactions.
+           SELECT  HISTORY-FILE-OUT
+                   ASSIGN TO "D:\TRANHIST.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS HIST-FILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       *-----------------------------------------------------------------
        FILE                        SECTION.
        FD  INVENT-FILE-IN
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVEN-RECORD-IN.
        01  INVENT-RECORD-IN.
            05  PART-NUMBER-IN      PIC 9(05).
@@ -58,19 +78,37 @@
            05  UNIT-PRICE-IN       PIC 9(04)V99.
            05  REORDER-POINT-IN    PIC 9(03).
            05  SUPPLIER-ID-IN      PIC X(02).
-       
+           05  LOCATION-TABLE-IN   OCCURS 3 TIMES.
+               10  LOC-CODE-IN     PIC X(02).
+               10  LOC-QUANTITY-IN PIC 9(03).
+
        FD  TRANS-FILE-IN
-           RECORD CONTAINS 9 CHARACTERS
+           RECORD CONTAINS 48 CHARACTERS
            DATA RECORD IS TRANS-RECORD-IN.
        01  TRANS-RECORD-IN.
            05  TR-PART-NUMBER      PIC 9(05).
            05  TR-CODE             PIC X(01).
                88  TR-RECEIPT-CODE           VALUE "R".
                88  TR-SALE-CODE              VALUE "S".
+               88  TR-ADD-CODE               VALUE "A".
            05  TR-VALUE            PIC 9(03).
-       
+      *    Location to post the receipt/sale quantity against. Spaces
+      *    (legacy transaction data written before this field existed)
+      *    default to location "01" - see 500-FIND-OR-ADD-LOCATION-IN.
+           05  TR-LOCATION         PIC X(02).
+      *    Used only when TR-CODE is "R" (receipt). Zero means the
+      *    receipt cost was not supplied, so the on-hand unit price is
+      *    left as-is instead of being blended.
+           05  TR-RECEIPT-COST     PIC 9(04)V99.
+      *    Used only when TR-CODE is "A" (new-part add). TR-VALUE above
+      *    carries the starting on-hand quantity for the new part.
+           05  TR-NEW-PART-NAME    PIC X(20).
+           05  TR-NEW-UNIT-PRICE   PIC 9(04)V99.
+           05  TR-NEW-REORDER-PT   PIC 9(03).
+           05  TR-NEW-SUPPLIER-ID  PIC X(02).
+
        FD  INVENT-FILE-OUT
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVENT-RECORD-OUT.
        01  INVENT-RECORD-OUT.
            05  PART-NUMBER-OUT     PIC 9(05).
@@ -79,15 +117,34 @@
            05  UNIT-PRICE-OUT      PIC 9(04)V99.
            05  REORDER-POINT-OUT   PIC 9(03).
            05  SUPPLIER-ID-OUT     PIC X(02).
-       
+           05  LOCATION-TABLE-OUT  OCCURS 3 TIMES.
+               10  LOC-CODE-OUT    PIC X(02).
+               10  LOC-QUANTITY-OUT PIC 9(03).
+
        FD  ERRORS-FILE-OUT
-           RECORD CONTAINS 9 CHARACTERS
+           RECORD CONTAINS 48 CHARACTERS
            DATA RECORD IS ERRORS-RECORD-OUT.
        01  ERRORS-RECORD-OUT.
            05  PART-NUMBER-ERR     PIC 9(05).
            05  CODE-ERR            PIC X(01).
            05  VALUE-ERR           PIC 9(03).
-           
+           05  FILLER              PIC X(39).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD       PIC 9(05).
+
+       FD  HISTORY-FILE-OUT
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD-OUT.
+       01  HISTORY-RECORD-OUT.
+           05  HIST-DATE           PIC 9(08).
+           05  HIST-PART-NUMBER    PIC 9(05).
+           05  HIST-CODE           PIC X(01).
+           05  HIST-VALUE          PIC 9(03).
+           05  FILLER              PIC X(03).
+
       *-----------------------------------------------------------------     
        WORKING-STORAGE             SECTION.
       *-----------------------------------------------------------------
@@ -96,19 +153,107 @@
                88  INVENT-EOF                VALUE "Y".
            05  TRANS-EOF-SW        PIC X(01).
                88  TRANS-EOF                 VALUE "Y".
-           
+           05  MASTER-TOUCHED-SW   PIC X(01).
+               88  MASTER-TOUCHED            VALUE "Y".
+           05  CKPT-EOF-SW         PIC X(01).
+               88  CKPT-EOF                  VALUE "Y".
+           05  LOC-FOUND-SW        PIC X(01).
+               88  LOC-FOUND                 VALUE "Y".
+           05  LOC-TABLE-FULL-SW   PIC X(01).
+               88  LOC-TABLE-FULL            VALUE "Y".
+           05  WS-LOC-SUB          PIC 9(01).
+           05  SEQ-EOF-SW          PIC X(01).
+           05  WS-PREV-TR-PART-NUMBER PIC 9(05) VALUE ZEROS.
+
+      *    A missing master or transaction file leaves nothing safe to
+      *    merge - flagged here so 100-BATCH-UPDATE can report a
+      *    non-zero RETURN-CODE for a calling batch driver.
+       01  RUN-ABEND-STATUS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+           05  INVENT-IN-STATUS    PIC X(02).
+           05  TRANS-IN-STATUS     PIC X(02).
+
+      *    Restart checkpoint controls.
+       01  CHECKPOINT-CONTROL.
+           05  CKPT-FILE-STATUS        PIC X(02).
+           05  CKPT-RESTART-SW         PIC X(01) VALUE "N".
+               88  CKPT-RESTART-REQUESTED    VALUE "Y".
+           05  CKPT-LAST-PART-WRITTEN  PIC 9(05) VALUE ZEROS.
+      *    Checkpointed every record so CKPT-LAST-PART-WRITTEN always
+      *    matches the last part actually written to INVENT-FILE-OUT -
+      *    with output opened EXTEND on restart and no output
+      *    reposition/truncate logic, any wider interval would let
+      *    already-written records be reprocessed and duplicated.
+           05  CKPT-INTERVAL           PIC 9(05) VALUE 00001.
+           05  CKPT-WRITE-COUNT        PIC 9(05) VALUE ZEROS.
+           05  HIST-FILE-STATUS        PIC X(02).
+
+      *    Parameters passed to the ComputeValue subprogram, also used
+      *    here to blend an incoming receipt's cost into the on-hand
+      *    weighted-average unit cost.
+       01  LINK-PARAMETERS.
+           05  LS-QUANTITY         PIC 9(03).
+           05  LS-UNIT-PRICE       PIC 9(04)V99.
+           05  LS-VALUE            PIC 9(05)V99.
+           05  LS-RECEIPT-QUANTITY PIC 9(03).
+           05  LS-RECEIPT-COST     PIC 9(04)V99.
+           05  LS-NEW-UNIT-COST    PIC 9(04)V99.
+
+      *    Today's date, stamped on every transaction history record
+      *    written this run.
+       01  CURRENT-RUN-DATE            PIC 9(08).
+
+      *    End-of-run control totals for the reconciliation display.
+       01  CONTROL-TOTALS.
+           05  CT-MASTERS-READ         PIC 9(05) VALUE ZEROS.
+           05  CT-MASTERS-UNCHANGED    PIC 9(05) VALUE ZEROS.
+           05  CT-NEW-PARTS-ADDED      PIC 9(05) VALUE ZEROS.
+           05  CT-RECEIPTS-APPLIED     PIC 9(05) VALUE ZEROS.
+           05  CT-SALES-APPLIED        PIC 9(05) VALUE ZEROS.
+           05  CT-TRANS-REJECTED       PIC 9(05) VALUE ZEROS.
+
+      *    Last part number written by 400-WRITE-NEW-PART-INVENT-OUT
+      *    this run, so a second "A" transaction for the same new part
+      *    is caught and rejected instead of written twice - the
+      *    transaction file is sorted ascending (req021), so a
+      *    duplicate add always follows its first occurrence directly.
+           05  WS-LAST-PART-ADDED      PIC 9(05) VALUE ZEROS.
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       *-----------------------------------------------------------------
       * Main procedure
       *-----------------------------------------------------------------
        100-BATCH-UPDATE.
-           PERFORM 200-INITIATE-BATCH-UPDATE.
-           PERFORM 200-PROCEED-BATCH-UPDATE 
-                                   UNTIL INVENT-EOF AND TRANS-EOF.
-           PERFORM 200-TERMINATE-BATCH-UPDATE.
-           
-           STOP RUN.
+           PERFORM 200-VALIDATE-TRANSACTION-SEQUENCE.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-INITIATE-BATCH-UPDATE
+               IF  NOT ABEND-DETECTED
+                   PERFORM 200-PROCEED-BATCH-UPDATE
+                                       UNTIL INVENT-EOF AND TRANS-EOF
+                   PERFORM 200-TERMINATE-BATCH-UPDATE
+               END-IF
+           END-IF.
+           PERFORM 400-SET-RETURN-CODE.
+
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+      * 200-PROCEED-BATCH-UPDATE's balance-line merge assumes both
+      * files are in ascending part-number order - a mis-sorted
+      * TRANSACTIONS.TXT would silently skip or double-match a part.
+      * Read it once up front and abort before INVENT-FILE-OUT/
+      * ERRORS-FILE-OUT are even opened if TR-PART-NUMBER ever goes
+      * backwards. A file that can't be opened here is left for
+      * 300-OPEN-ALL-FILES to report in the normal way.
+      *-----------------------------------------------------------------
+       200-VALIDATE-TRANSACTION-SEQUENCE.
+           OPEN    INPUT   TRANS-FILE-IN.
+           IF  TRANS-IN-STATUS = "00"
+               PERFORM 300-CHECK-TRANS-SEQUENCE
+               CLOSE   TRANS-FILE-IN
+           END-IF.
            
       ******************************************************************     
       * Open master, transaction and error files
@@ -116,11 +261,15 @@
       * Read the very first record from master and transaction file.
       *-----------------------------------------------------------------
        200-INITIATE-BATCH-UPDATE.
+           PERFORM 300-DETERMINE-RESTART-POINT.
            PERFORM 300-OPEN-ALL-FILES.
            PERFORM 300-INITIALIZE-SWITCHES-AND-COUNTERS.
-           PERFORM 300-READ-INVENT-FILE-IN.
-           PERFORM 300-READ-TRANS-FILE-IN.
-           
+           IF  NOT ABEND-DETECTED
+               PERFORM 300-READ-INVENT-FILE-IN
+               PERFORM 300-READ-TRANS-FILE-IN
+               PERFORM 300-SKIP-TO-RESTART-POINT
+           END-IF.
+
       *-----------------------------------------------------------------
       * Main procedure for batch update according to Balace Line
       * diagram. Be careful that it is an error when transaction code 
@@ -142,24 +291,113 @@
       *-----------------------------------------------------------------
        200-TERMINATE-BATCH-UPDATE.
            PERFORM 300-CLOSE-ALL-FILES.
+           PERFORM 300-RESET-CHECKPOINT-FILE.
            PERFORM 300-OTHER-EOF-JOB.
        
       ******************************************************************
+      * Look for a checkpoint left by a prior, aborted run. The last
+      * line of BATCHCKPT.TXT (if any) is the highest part number
+      * already written to INVENT-FILE-OUT, so the run can pick up
+      * right after it instead of starting over.
+      *-----------------------------------------------------------------
+       300-DETERMINE-RESTART-POINT.
+           OPEN    INPUT   CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS = "00"
+               MOVE    "N"     TO  CKPT-EOF-SW
+               PERFORM UNTIL CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END      SET  CKPT-EOF        TO TRUE
+                       NOT AT END  MOVE CHECKPOINT-RECORD
+                                            TO CKPT-LAST-PART-WRITTEN
+                   END-READ
+               END-PERFORM
+               CLOSE   CHECKPOINT-FILE
+               IF  CKPT-LAST-PART-WRITTEN > ZEROS
+                   SET     CKPT-RESTART-REQUESTED  TO  TRUE
+                   DISPLAY "RESTARTING BATCH UPDATE AFTER PART NUMBER "
+                           CKPT-LAST-PART-WRITTEN
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Walk TRANSACTIONS.TXT once, confirming TR-PART-NUMBER never
+      * decreases from one record to the next. Stops at the first
+      * violation rather than reading the rest of a file already known
+      * to be bad.
+      *-----------------------------------------------------------------
+       300-CHECK-TRANS-SEQUENCE.
+           MOVE    "N"     TO  SEQ-EOF-SW.
+           MOVE    ZEROS   TO  WS-PREV-TR-PART-NUMBER.
+           READ    TRANS-FILE-IN
+                   AT END  MOVE "Y" TO SEQ-EOF-SW.
+           PERFORM UNTIL SEQ-EOF-SW = "Y" OR ABEND-DETECTED
+               IF  TR-PART-NUMBER < WS-PREV-TR-PART-NUMBER
+                   SET     ABEND-DETECTED  TO  TRUE
+                   DISPLAY "BATCH UPDATE: TRANSACTIONS.TXT OUT OF "
+                           "SEQUENCE AT PART " TR-PART-NUMBER
+                           " (PREVIOUS WAS " WS-PREV-TR-PART-NUMBER
+                           ") - RUN ABORTED, NOTHING WRITTEN"
+               ELSE
+                   MOVE    TR-PART-NUMBER  TO  WS-PREV-TR-PART-NUMBER
+                   READ    TRANS-FILE-IN
+                           AT END  MOVE "Y" TO SEQ-EOF-SW
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
        300-OPEN-ALL-FILES.
            OPEN    INPUT   INVENT-FILE-IN
-                   INPUT   TRANS-FILE-IN
-                   OUTPUT  INVENT-FILE-OUT
-                   OUTPUT  ERRORS-FILE-OUT.
-           
+                   INPUT   TRANS-FILE-IN.
+           IF  CKPT-RESTART-REQUESTED
+               OPEN    EXTEND  INVENT-FILE-OUT
+               OPEN    EXTEND  ERRORS-FILE-OUT
+               OPEN    EXTEND  CHECKPOINT-FILE
+           ELSE
+               OPEN    OUTPUT  INVENT-FILE-OUT
+               OPEN    OUTPUT  ERRORS-FILE-OUT
+               OPEN    OUTPUT  CHECKPOINT-FILE
+           END-IF.
+           OPEN    EXTEND  HISTORY-FILE-OUT.
+           IF  HIST-FILE-STATUS NOT = "00"
+               OPEN    OUTPUT  HISTORY-FILE-OUT
+           END-IF.
+           ACCEPT  CURRENT-RUN-DATE    FROM DATE YYYYMMDD.
+           IF  INVENT-IN-STATUS NOT = "00"
+            OR TRANS-IN-STATUS  NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "BATCH UPDATE: CANNOT OPEN MASTER/TRANSACTION "
+                       "FILE - INVENT-IN=" INVENT-IN-STATUS
+                       " TRANS-IN=" TRANS-IN-STATUS
+           END-IF.
+
       *-----------------------------------------------------------------
        300-INITIALIZE-SWITCHES-AND-COUNTERS.
            INITIALIZE SWITCHES-AND-COUNTERS.
-      
+
+      *-----------------------------------------------------------------
+      * Discard master and transaction records already reflected in
+      * INVENT-FILE-OUT/ERRORS-FILE-OUT from before the checkpoint, so
+      * the merge resumes exactly where the prior run left off.
+      *-----------------------------------------------------------------
+       300-SKIP-TO-RESTART-POINT.
+           IF  CKPT-RESTART-REQUESTED
+               PERFORM UNTIL INVENT-EOF
+                       OR PART-NUMBER-IN > CKPT-LAST-PART-WRITTEN
+                   PERFORM 300-READ-INVENT-FILE-IN
+               END-PERFORM
+               PERFORM UNTIL TRANS-EOF
+                       OR TR-PART-NUMBER > CKPT-LAST-PART-WRITTEN
+                   PERFORM 300-READ-TRANS-FILE-IN
+               END-PERFORM
+           END-IF.
+
       *----------------------------------------------------------------- 
        300-READ-INVENT-FILE-IN.
            READ INVENT-FILE-IN
                    AT END      MOVE "Y"    TO INVENT-EOF-SW
-                               MOVE 99999  TO PART-NUMBER-IN.
+                               MOVE 99999  TO PART-NUMBER-IN
+                   NOT AT END  ADD 1       TO CT-MASTERS-READ
+                               MOVE "N"    TO MASTER-TOUCHED-SW.
 
       *----------------------------------------------------------------- 
        300-READ-TRANS-FILE-IN.
@@ -167,13 +405,25 @@
                    AT END      MOVE "Y"    TO TRANS-EOF-SW
                                MOVE 99999  TO TR-PART-NUMBER.
        
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+      * A sale that would take the posting location's on-hand quantity
+      * (unsigned) below zero is rejected as an error rather than
+      * applied, since it would wrap/truncate LOC-QUANTITY-IN instead
+      * of going negative.
+      *-----------------------------------------------------------------
        300-PROCESS-WHEN-EQUAL.
-           IF TR-RECEIPT-CODE OR TR-SALE-CODE THEN
-               PERFORM 400-MODIFY-INVENT-OUT
-           ELSE
-               PERFORM 400-WRITE-TRANSACTION-ERROR
-           END-IF.
+           PERFORM 500-FIND-OR-ADD-LOCATION-IN.
+           EVALUATE TRUE
+               WHEN LOC-TABLE-FULL
+                   PERFORM 400-WRITE-TRANSACTION-ERROR
+               WHEN TR-RECEIPT-CODE
+                   PERFORM 400-MODIFY-INVENT-OUT
+               WHEN TR-SALE-CODE
+                       AND TR-VALUE NOT > LOC-QUANTITY-IN(WS-LOC-SUB)
+                   PERFORM 400-MODIFY-INVENT-OUT
+               WHEN OTHER
+                   PERFORM 400-WRITE-TRANSACTION-ERROR
+           END-EVALUATE.
            PERFORM 300-READ-TRANS-FILE-IN.
        
       *-----------------------------------------------------------------
@@ -181,35 +431,196 @@
            PERFORM 400-WRITE-MODIFIED-INVENT-OUT.
            PERFORM 300-READ-INVENT-FILE-IN.
        
+      *-----------------------------------------------------------------
+      * A transaction with no matching master normally has no part to
+      * update, so it is an error - UNLESS it carries the "A" (add)
+      * code, in which case it is a brand-new part and gets inserted
+      * into the new master ahead of the current master record.
       *-----------------------------------------------------------------
        300-PROCESS-WHEN-TRANS-LT-MASTER.
-           PERFORM 400-WRITE-TRANSACTION-ERROR.
+           IF  TR-ADD-CODE
+               IF  TR-PART-NUMBER = WS-LAST-PART-ADDED
+                   PERFORM 400-WRITE-TRANSACTION-ERROR
+               ELSE
+                   PERFORM 400-WRITE-NEW-PART-INVENT-OUT
+                   MOVE    TR-PART-NUMBER  TO  WS-LAST-PART-ADDED
+               END-IF
+           ELSE
+               PERFORM 400-WRITE-TRANSACTION-ERROR
+           END-IF.
            PERFORM 300-READ-TRANS-FILE-IN.
        
-      *---------------------------------------------------------------- - 
+      *---------------------------------------------------------------- -
        300-OTHER-EOF-JOB.
            DISPLAY "BATCH UPDATE COMPLETED!!!".
-           
+           DISPLAY "  MASTER RECORDS READ .......... " CT-MASTERS-READ.
+           DISPLAY "  RECORDS CARRIED UNCHANGED ..... "
+                   CT-MASTERS-UNCHANGED.
+           DISPLAY "  NEW PARTS ADDED ............... "
+                   CT-NEW-PARTS-ADDED.
+           DISPLAY "  RECEIPTS APPLIED ............... "
+                   CT-RECEIPTS-APPLIED.
+           DISPLAY "  SALES APPLIED .................. "
+                   CT-SALES-APPLIED.
+           DISPLAY "  TRANSACTIONS REJECTED TO ERRORS  "
+                   CT-TRANS-REJECTED.
+
       *-----------------------------------------------------------------
        300-CLOSE-ALL-FILES.
            CLOSE   INVENT-FILE-IN
                    TRANS-FILE-IN
                    INVENT-FILE-OUT
-                   ERRORS-FILE-OUT.
-       
+                   ERRORS-FILE-OUT
+                   CHECKPOINT-FILE
+                   HISTORY-FILE-OUT.
+
+      *-----------------------------------------------------------------
+      * A run that reaches this point processed both files to EOF, so
+      * the checkpoint is no longer needed - clear it so the next
+      * fresh run does not mistake it for an aborted one.
+      *-----------------------------------------------------------------
+       300-RESET-CHECKPOINT-FILE.
+           OPEN    OUTPUT  CHECKPOINT-FILE.
+           CLOSE   CHECKPOINT-FILE.
+
       ******************************************************************
        400-MODIFY-INVENT-OUT.
-           IF  TR-RECEIPT-CODE 
-               ADD TR-VALUE TO QUANTITY-IN
+           MOVE    "Y"     TO  MASTER-TOUCHED-SW.
+           IF  TR-RECEIPT-CODE
+               PERFORM 500-APPLY-RECEIPT
+               ADD 1        TO CT-RECEIPTS-APPLIED
            ELSE
-               SUBTRACT TR-VALUE FROM QUANTITY-IN.
-      
+               SUBTRACT TR-VALUE FROM LOC-QUANTITY-IN(WS-LOC-SUB)
+               SUBTRACT TR-VALUE FROM QUANTITY-IN
+               ADD 1        TO CT-SALES-APPLIED
+           END-IF.
+           PERFORM 400-WRITE-HISTORY-RECORD.
+
+      *-----------------------------------------------------------------
+      * Add the receipt quantity to on hand, and, when the receipt
+      * carries a cost, blend it into UNIT-PRICE-IN as a new weighted-
+      * average unit cost via the ComputeValue subprogram.
+      *-----------------------------------------------------------------
+       500-APPLY-RECEIPT.
+           MOVE    QUANTITY-IN         TO  LS-QUANTITY.
+           MOVE    UNIT-PRICE-IN       TO  LS-UNIT-PRICE.
+           MOVE    TR-VALUE            TO  LS-RECEIPT-QUANTITY.
+           MOVE    TR-RECEIPT-COST     TO  LS-RECEIPT-COST.
+           CALL    "ComputeValue"      USING LINK-PARAMETERS.
+           IF  TR-RECEIPT-COST > ZEROS
+               MOVE    LS-NEW-UNIT-COST    TO  UNIT-PRICE-IN
+           END-IF.
+           ADD     TR-VALUE            TO  LOC-QUANTITY-IN(WS-LOC-SUB).
+           ADD     TR-VALUE            TO  QUANTITY-IN.
+
+      *-----------------------------------------------------------------
+      * Find TR-LOCATION in this part's LOCATION-TABLE-IN, or claim the
+      * first empty slot for it if it isn't there yet. TR-LOCATION of
+      * spaces (transaction data written before this field existed)
+      * defaults to location "01".
+      *-----------------------------------------------------------------
+       500-FIND-OR-ADD-LOCATION-IN.
+           MOVE    "N"     TO  LOC-FOUND-SW.
+           MOVE    "N"     TO  LOC-TABLE-FULL-SW.
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1 UNTIL WS-LOC-SUB > 3
+               IF  (TR-LOCATION = SPACES AND LOC-CODE-IN(WS-LOC-SUB)
+                                              = "01")
+                   OR LOC-CODE-IN(WS-LOC-SUB) = TR-LOCATION
+                   MOVE    "Y"     TO  LOC-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF  NOT LOC-FOUND
+               PERFORM VARYING WS-LOC-SUB FROM 1 BY 1
+                       UNTIL WS-LOC-SUB > 3
+                   IF  LOC-CODE-IN(WS-LOC-SUB) = SPACES
+                       IF  TR-LOCATION = SPACES
+                           MOVE    "01"        TO
+                                   LOC-CODE-IN(WS-LOC-SUB)
+                       ELSE
+                           MOVE    TR-LOCATION TO
+                                   LOC-CODE-IN(WS-LOC-SUB)
+                       END-IF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF  WS-LOC-SUB > 3
+                   MOVE    "Y"     TO  LOC-TABLE-FULL-SW
+                   MOVE    1       TO  WS-LOC-SUB
+               END-IF
+           END-IF.
+
       *-----------------------------------------------------------------
        400-WRITE-MODIFIED-INVENT-OUT.
+           IF  NOT MASTER-TOUCHED
+               ADD 1   TO  CT-MASTERS-UNCHANGED
+           END-IF.
            WRITE INVENT-RECORD-OUT FROM INVENT-RECORD-IN.
-           
+           PERFORM 400-CHECKPOINT-IF-DUE.
+
+      *-----------------------------------------------------------------
+      * Build a brand-new master record from an "A" transaction's
+      * payload and write it in place of the master this transaction
+      * fell short of, so it lands ahead of that master in sequence.
       *-----------------------------------------------------------------
-       400-WRITE-TRANSACTION-ERROR.    
+       400-WRITE-NEW-PART-INVENT-OUT.
+           INITIALIZE                      INVENT-RECORD-OUT.
+           MOVE    TR-PART-NUMBER      TO  PART-NUMBER-OUT.
+           MOVE    TR-NEW-PART-NAME    TO  PART-NAME-OUT.
+           MOVE    TR-VALUE            TO  QUANTITY-OUT.
+           MOVE    TR-NEW-UNIT-PRICE   TO  UNIT-PRICE-OUT.
+           MOVE    TR-NEW-REORDER-PT   TO  REORDER-POINT-OUT.
+           MOVE    TR-NEW-SUPPLIER-ID  TO  SUPPLIER-ID-OUT.
+           IF  TR-LOCATION = SPACES
+               MOVE    "01"                TO  LOC-CODE-OUT(1)
+           ELSE
+               MOVE    TR-LOCATION         TO  LOC-CODE-OUT(1)
+           END-IF.
+           MOVE    TR-VALUE            TO  LOC-QUANTITY-OUT(1).
+           WRITE   INVENT-RECORD-OUT.
+           ADD     1                   TO  CT-NEW-PARTS-ADDED.
+           PERFORM 400-WRITE-HISTORY-RECORD.
+           PERFORM 400-CHECKPOINT-IF-DUE.
+
+      *-----------------------------------------------------------------
+      * Refresh the restart checkpoint every CKPT-INTERVAL master
+      * records written to INVENT-FILE-OUT.
+      *-----------------------------------------------------------------
+       400-CHECKPOINT-IF-DUE.
+           ADD     1                       TO  CKPT-WRITE-COUNT.
+           IF  CKPT-WRITE-COUNT >= CKPT-INTERVAL
+               MOVE    PART-NUMBER-OUT     TO  CHECKPOINT-RECORD
+               WRITE   CHECKPOINT-RECORD
+               MOVE    PART-NUMBER-OUT     TO  CKPT-LAST-PART-WRITTEN
+               MOVE    ZEROS               TO  CKPT-WRITE-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-WRITE-TRANSACTION-ERROR.
            WRITE ERRORS-RECORD-OUT FROM TRANS-RECORD-IN.
+           ADD     1                   TO  CT-TRANS-REJECTED.
+
+      *-----------------------------------------------------------------
+      * Append a dated record of this accepted receipt/sale to the
+      * retained transaction history, for the dead-stock report.
+      *-----------------------------------------------------------------
+       400-WRITE-HISTORY-RECORD.
+           MOVE    CURRENT-RUN-DATE    TO  HIST-DATE.
+           MOVE    TR-PART-NUMBER      TO  HIST-PART-NUMBER.
+           MOVE    TR-CODE             TO  HIST-CODE.
+           MOVE    TR-VALUE            TO  HIST-VALUE.
+           WRITE   HISTORY-RECORD-OUT.
+
+      *-----------------------------------------------------------------
+      * Set RETURN-CODE so a calling batch driver can detect this run
+      * failed to open its master/transaction files, without having to
+      * parse this program's DISPLAY output.
+      *-----------------------------------------------------------------
+       400-SET-RETURN-CODE.
+           IF  ABEND-DETECTED
+               MOVE    16      TO  RETURN-CODE
+           ELSE
+               MOVE    ZERO    TO  RETURN-CODE
+           END-IF.
       
       
