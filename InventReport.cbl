@@ -45,10 +45,43 @@
                    ASSIGN TO "D:\INVREPRT.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
                    
-           SELECT  REORDER-REPORT-OUT        
+           SELECT  REORDER-REPORT-OUT
                    ASSIGN TO "D:\REORDER.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-                   
+
+           SELECT  SUPPSUMM-REPORT-OUT
+                   ASSIGN TO "D:\SUPPSUMM.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  SUPPEXCP-REPORT-OUT
+                   ASSIGN TO "D:\SUPPEXCP.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Comma-delimited, unedited-numeric counterparts of the
+      *    inventory and reorder reports, for loading into a
+      *    spreadsheet or another system without stripping dollar
+      *    signs and zero-suppression padding first.
+           SELECT  INVENT-CSV-OUT
+                   ASSIGN TO "D:\INVCSV.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  REORDER-CSV-OUT
+                   ASSIGN TO "D:\REORDERCSV.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Structured purchase-order record for every part at or below
+      *    its reorder point, one record per part, so reordering can
+      *    feed directly into procurement/EDI instead of a clerk
+      *    retyping numbers off the printed reorder report.
+           SELECT  PURCHORD-FILE-OUT
+                   ASSIGN TO "D:\PURCHORD.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  POSEQ-FILE
+                   ASSIGN TO "D:\POSEQ.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS POSEQ-FILE-STAT.
+
       ******************************************************************
        DATA                        DIVISION.
       *-----------------------------------------------------------------
@@ -61,20 +94,60 @@
            05  SP-SUPPLIER-NAME    PIC X(15).
            
        FD  INVENT-FILE-IN
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVENT-RECORD-IN.
-       COPY "C:\Copybooks\InventRecord.cpy".
+       COPY "InventRecord.cpy".
            
        FD  INVENT-REPORT-OUT
-           RECORD CONTAINS 53 CHARACTERS
+           RECORD CONTAINS 65 CHARACTERS
            DATA RECORD IS INVENTORY-OUT.
-       01  INVENTORY-OUT               PIC X(53).
+       01  INVENTORY-OUT               PIC X(65).
        
        FD  REORDER-REPORT-OUT
            RECORD CONTAINS 49 CHARACTERS
            DATA RECORD IS REORDER-OUT.
        01  REORDER-OUT                 PIC X(49).
-      *-----------------------------------------------------------------     
+
+       FD  SUPPSUMM-REPORT-OUT
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS SUPPSUMM-OUT.
+       01  SUPPSUMM-OUT                PIC X(46).
+
+       FD  SUPPEXCP-REPORT-OUT
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS SUPPEXCP-OUT.
+       01  SUPPEXCP-OUT                PIC X(43).
+
+       FD  INVENT-CSV-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS INVENT-CSV-LINE.
+       01  INVENT-CSV-LINE             PIC X(80).
+
+       FD  REORDER-CSV-OUT
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS REORDER-CSV-LINE.
+       01  REORDER-CSV-LINE            PIC X(60).
+
+       FD  PURCHORD-FILE-OUT
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS PURCHORD-RECORD-OUT.
+       01  PURCHORD-RECORD-OUT.
+           05  PO-NUMBER-OUT           PIC 9(06).
+           05  PO-SUPPLIER-ID-OUT      PIC X(02).
+           05  PO-PART-NUMBER-OUT      PIC 9(05).
+           05  PO-SUGGESTED-QTY-OUT    PIC 9(05).
+           05  FILLER                  PIC X(02).
+
+      *    Persists the highest PO number issued across runs, so
+      *    numbering carries forward instead of restarting at 1 every
+      *    night. Read once at start of run and rewritten (as a single
+      *    record) at the end, the same read-then-overwrite idiom
+      *    BatchUpdate.cbl's checkpoint file uses.
+       FD  POSEQ-FILE
+           RECORD CONTAINS 06 CHARACTERS
+           DATA RECORD IS POSEQ-RECORD.
+       01  POSEQ-RECORD                PIC 9(06).
+      *-----------------------------------------------------------------
        WORKING-STORAGE             SECTION.
       *-----------------------------------------------------------------
       *    This record is for getting the name of month.
@@ -111,6 +184,9 @@
            05  FILLER              PIC X(05) VALUE " OH".
            05  FILLER              PIC X(08) VALUE "PRICE".
            05  FILLER              PIC X(08) VALUE "   VALUE".
+           05  FILLER              PIC X(04) VALUE " CLS".
+           05  FILLER              PIC X(06) VALUE "  PAGE".
+           05  PAGE-NO-O           PIC ZZ9.
       
       *    This record is for printing the detail of inventory report.
        01  INVENT-DETAIL.
@@ -124,7 +200,18 @@
            05  UNIT-PRICE-O        PIC ZZ9.99.
            05  FILLER              PIC X(02) VALUE SPACES.
            05  VALUE-O             PIC $$$,$$9.99.
-           
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  PART-CLASS-O        PIC X(01).
+
+      *    This record is for printing one location's on-hand quantity
+      *    under its part's detail line.
+       01  LOCATION-DETAIL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "  LOC ".
+           05  LOC-CODE-O          PIC X(02).
+           05  FILLER              PIC X(05) VALUE "  QTY".
+           05  LOC-QUANTITY-O      PIC ZZ9.
+
       *    This record is for printing the total of inventory report.
        01  INVENT-TOTAL.
            05  FILLER              PIC X(02) VALUE SPACES.
@@ -132,10 +219,23 @@
            05  TOTAL               PIC $$$$,$$9.99.
        
       *    This record is for print the footer of inventory report.
-       01  INVENT-FOOTER.   
+       01  INVENT-FOOTER.
            05  FILLER              PIC X(02) VALUE SPACES.
            05  FOOTER-NAME         PIC X(15).
            05  FOOTER-COUNTER      PIC ZZZ9.
+
+      *    This record is for printing an ABC class subtotal line at
+      *    the end of the inventory report.
+       01  CLASS-SUBTOTAL-LINE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "CLASS ".
+           05  CLASS-LETTER-O      PIC X(01).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "COUNT:".
+           05  CLASS-COUNT-O       PIC ZZZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE "VALUE:".
+           05  CLASS-VALUE-O       PIC $$$$,$$9.99.
            
       *    This record is for print the title of reorder report.
        01  REORDER-TITLE.
@@ -161,16 +261,150 @@
            05  FILLER              PIC X(01) VALUE SPACES.
            05  SUPPLIER-NAME-R     PIC X(15).
 
+      *    This record is for printing the title of the per-supplier
+      *    reorder exposure summary report.
+       01  SUPPSUMM-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(35)
+               VALUE "SUPPLIER REORDER EXPOSURE SUMMARY".
+
+      *    This record is for printing the header of the supplier
+      *    summary report.
+       01  SUPPSUMM-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(04) VALUE "ID".
+           05  FILLER              PIC X(17) VALUE "SUPPLIER NAME".
+           05  FILLER              PIC X(10) VALUE "# BELOW".
+           05  FILLER              PIC X(14) VALUE "REORDER VALUE".
+
+      *    This record is for printing one supplier's subtotal line.
+       01  SUPPSUMM-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUPPSUMM-ID-O       PIC X(02).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  SUPPSUMM-NAME-O     PIC X(15).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SUPPSUMM-CNT-O      PIC ZZZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  SUPPSUMM-VAL-O      PIC $$$,$$$,$$9.99.
+
+      *    This record is for printing the grand total line.
+       01  SUPPSUMM-TOTAL.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(20)
+               VALUE "TOTAL REORDER VALUE".
+           05  SUPPSUMM-TOTAL-O    PIC $$$,$$$,$$9.99.
+
+      *    This record is for printing the title of the supplier
+      *    exception report.
+       01  SUPPEXCP-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30)
+               VALUE "SUPPLIER ID EXCEPTION REPORT".
+
+      *    This record is for printing the header of the supplier
+      *    exception report.
+       01  SUPPEXCP-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "PART NO".
+           05  FILLER              PIC X(22) VALUE "PART NAME".
+           05  FILLER              PIC X(12) VALUE "SUPPLIER ID".
+
+      *    This record is for printing one part with a missing or
+      *    invalid supplier id.
+       01  SUPPEXCP-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUPPEXCP-PART-NO-O  PIC X(05).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  SUPPEXCP-NAME-O     PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUPPEXCP-SUPP-ID-O  PIC X(02).
+           05  FILLER              PIC X(08) VALUE SPACES.
+
+      *    Accumulates every part whose SUPPLIER-ID-IN did not match a
+      *    record in SUPPLIER-FILE-IN, printed as an exception report
+      *    at 200-TERMINATE-INVENTORY-REPORTS.
+       01  SUPPLIER-EXCEPTION-TABLE.
+           05  EX-ENTRY-COUNT      PIC 9(03) VALUE ZEROS.
+           05  EX-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON EX-ENTRY-COUNT
+                                   INDEXED BY EX-IDX.
+               10  EX-PART-NUMBER      PIC 9(05).
+               10  EX-PART-NAME        PIC X(20).
+               10  EX-SUPPLIER-ID      PIC X(02).
+
+      *    Accumulates below-reorder-point count and suggested reorder
+      *    value per supplier, built up as the inventory file is read.
+       01  SUPPLIER-SUMMARY-TABLE.
+           05  SS-ENTRY-COUNT      PIC 9(03) VALUE ZEROS.
+           05  SS-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON SS-ENTRY-COUNT
+                                   INDEXED BY SS-IDX.
+               10  SS-SUPPLIER-ID      PIC X(02).
+               10  SS-SUPPLIER-NAME    PIC X(15).
+               10  SS-BELOW-COUNT      PIC 9(05).
+               10  SS-REORDER-VALUE    PIC 9(09)V99.
+
+      *    Holds every part's computed value long enough to rank them
+      *    for ABC classification. Built by a pre-pass over
+      *    INVENT-FILE-IN before the main report pass opens the files.
+       01  PART-VALUE-TABLE.
+           05  PV-COUNT            PIC 9(03) VALUE ZEROS.
+           05  PV-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON PV-COUNT
+                                   ASCENDING KEY IS PV-PART-NUMBER
+                                   INDEXED BY PV-IDX.
+               10  PV-PART-NUMBER      PIC 9(05).
+               10  PV-VALUE            PIC 9(09)V99.
+               10  PV-CLASS            PIC X(01).
+
+       01  ABC-CLASSIFICATION-WORK.
+           05  PV-GRAND-TOTAL      PIC 9(09)V99 VALUE ZEROS.
+           05  PV-RUNNING-TOTAL    PIC 9(09)V99 VALUE ZEROS.
+           05  PV-RUNNING-PCT      PIC 9(03)V99 VALUE ZEROS.
+           05  WS-PCT-A-THRESHOLD  PIC 9(03) VALUE 80.
+           05  WS-PCT-B-THRESHOLD  PIC 9(03) VALUE 95.
+           05  WS-CURRENT-CLASS    PIC X(01).
+
+      *    Holds the current part's currency fields with an explicit
+      *    decimal point but no $ sign or zero-suppression, for the
+      *    delimited CSV export.
+       01  CSV-NUMERIC-FIELDS.
+           05  CSV-UNIT-PRICE      PIC 9(04).99.
+           05  CSV-VALUE           PIC 9(07).99.
+
+      *    Rolls up count and value per ABC class as the main report
+      *    pass prints each part.
+       01  CLASS-TOTALS.
+           05  CLASS-A-COUNT       PIC 9(05) VALUE ZEROS.
+           05  CLASS-A-VALUE       PIC 9(09)V99 VALUE ZEROS.
+           05  CLASS-B-COUNT       PIC 9(05) VALUE ZEROS.
+           05  CLASS-B-VALUE       PIC 9(09)V99 VALUE ZEROS.
+           05  CLASS-C-COUNT       PIC 9(05) VALUE ZEROS.
+           05  CLASS-C-VALUE       PIC 9(09)V99 VALUE ZEROS.
+
        01  SWITCHES-AND-COUNTERS.
            05  EOF-SW              PIC X(01) VALUE "N".
+           05  ABC-EOF-SW          PIC X(01) VALUE "N".
            05  FOUND-SW            PIC X(01) VALUE "N".
            05  READ-CNT            PIC 9(03) VALUE ZEROS.
            05  WRITE-CNT           PIC 9(03).
            05  LINE-CNT            PIC 9(02).
-           
+           05  PAGE-CNT            PIC 9(03) VALUE 1.
+           05  WS-LOC-SUB          PIC 9(01).
+           05  WS-PO-NUMBER        PIC 9(06) VALUE ZEROS.
+
        01  ACCUMULATORS.
            05  GRAND-TOTAL         PIC 9(09)V99 VALUE ZEROS.
-       
+           05  SUPPSUMM-GRAND-TOTAL PIC 9(09)V99 VALUE ZEROS.
+
+      *    Suggested reorder quantity/value for the part currently
+      *    being reported on - enough to bring on-hand back up to the
+      *    reorder point.
+       01  REORDER-CALCULATIONS.
+           05  WS-SUGGESTED-QTY    PIC S9(05) VALUE ZEROS.
+           05  WS-SUGGESTED-VALUE  PIC 9(09)V99 VALUE ZEROS.
+
        01  CURRENT-DATE.
            05  CUR-YEAR            PIC 9(04).
            05  CUR-MONTH           PIC 9(02).
@@ -181,23 +415,48 @@
        01  FILE-STATUS.
            05  INVENT-FILE-STAT    PIC X(02).
            05  SUPPLIER-FILE-STAT  PIC X(02).
-       
+           05  POSEQ-FILE-STAT     PIC X(02).
+
+      *    A missing master or supplier file leaves nothing to report -
+      *    flagged here so 100-PRINT-INVENTORY-REPORTS can report a
+      *    non-zero RETURN-CODE for a calling batch driver.
+       01  RUN-ABEND-STATUS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+
        01  LINK-PARAMETERS.
            05  LS-QUANTITY         PIC 9(03).
            05  LS-UNIT-PRICE       PIC 9(04)V99.
            05  LS-VALUE            PIC 9(05)V99.
-           
+           05  LS-RECEIPT-QUANTITY PIC 9(03).
+           05  LS-RECEIPT-COST     PIC 9(04)V99.
+           05  LS-NEW-UNIT-COST    PIC 9(04)V99.
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       *-----------------------------------------------------------------
       * Main procedure
       *-----------------------------------------------------------------
        100-PRINT-INVENTORY-REPORTS.
+           PERFORM 200-CLASSIFY-INVENTORY-VALUES.
            PERFORM 200-INITIATE-INVENTORY-REPORTS.
-           PERFORM 200-PRINT-INVENTORY-REPORTS UNTIL EOF-SW = "Y".
-           PERFORM 200-TERMINATE-INVENTORY-REPORTS.
-           
-           STOP RUN.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-PRINT-INVENTORY-REPORTS UNTIL EOF-SW = "Y"
+               PERFORM 200-TERMINATE-INVENTORY-REPORTS
+           END-IF.
+           PERFORM 400-SET-RETURN-CODE.
+
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+      * Pre-pass over INVENT-FILE-IN to rank every part by value and
+      * assign it an ABC class before the main report pass prints
+      * anything - the class of a part depends on GRAND-TOTAL, which
+      * isn't known until every part has been read once.
+      *-----------------------------------------------------------------
+       200-CLASSIFY-INVENTORY-VALUES.
+           PERFORM 300-BUILD-PART-VALUE-TABLE.
+           PERFORM 300-ASSIGN-ABC-CLASSES.
            
       ******************************************************************     
       * Open input & print file, initialize variables that used as 
@@ -207,9 +466,13 @@
        200-INITIATE-INVENTORY-REPORTS.
            PERFORM 300-OPEN-INVENTORY-FILES.
            PERFORM 300-INITIALIZE-SWITCHES-AND-COUNTERS.
-           PERFORM 300-READ-INVENTORY-FILE.
-           PERFORM 300-PRINT-REPORT-TITLES.
-           PERFORM 300-PRINT-REPORT-HEADERS.
+           IF  ABEND-DETECTED
+               MOVE    "Y"     TO  EOF-SW
+           ELSE
+               PERFORM 300-READ-INVENTORY-FILE
+               PERFORM 300-PRINT-REPORT-TITLES
+               PERFORM 300-PRINT-REPORT-HEADERS
+           END-IF.
            
       *-----------------------------------------------------------------
       * Print one inventory record and reorder record as given format 
@@ -220,12 +483,20 @@
            IF  LINE-CNT > 10
                PERFORM 300-INVENT-REPORT-PAGESKIP.
            PERFORM 300-COMPUTE-INVENTORY-VALUE.
+           PERFORM 300-CLASSIFY-CURRENT-PART.
            PERFORM 300-PRINT-INVENTORY-DETAIL.
+           PERFORM 300-PRINT-LOCATION-DETAIL.
+           PERFORM 300-COUNT-PART-LINES.
+           PERFORM 300-WRITE-INVENT-CSV-DETAIL.
            PERFORM 300-COMPUTE-GRAND-TOTAL.
            IF QUANTITY-IN NOT GREATER THAN REORDER-POINT-IN
                PERFORM 300-INITIALIZE-BEFORE-SEARCH-SUPPLIER
                PERFORM 300-SEARCH-SUPPLIER
-               PERFORM 300-PRINT-REORDER-DETAIL.
+               PERFORM 300-PRINT-REORDER-DETAIL
+               PERFORM 300-COMPUTE-SUGGESTED-REORDER
+               PERFORM 300-WRITE-REORDER-CSV-DETAIL
+               PERFORM 300-WRITE-PURCHASE-ORDER-RECORD
+               PERFORM 300-ACCUMULATE-SUPPLIER-SUMMARY.
            PERFORM 300-READ-INVENTORY-FILE.
            
       *-----------------------------------------------------------------
@@ -234,7 +505,11 @@
       *-----------------------------------------------------------------
        200-TERMINATE-INVENTORY-REPORTS.
            PERFORM 300-PRINT-INVENT-REPORT-TOTAL.
+           PERFORM 300-PRINT-CLASS-SUBTOTALS.
            PERFORM 300-PRINT-INVENT-REPORT-FOOTER.
+           PERFORM 300-PRINT-SUPPLIER-SUMMARY-REPORT.
+           PERFORM 300-PRINT-SUPPLIER-EXCEPTION-REPORT.
+           PERFORM 300-SAVE-PO-SEQUENCE.
            PERFORM 300-CLOSE-INVENTORY-FILES.
            
       ******************************************************************
@@ -244,7 +519,45 @@
            OPEN    INPUT   INVENT-FILE-IN
                    INPUT   SUPPLIER-FILE-IN
                    OUTPUT  INVENT-REPORT-OUT
-                   OUTPUT  REORDER-REPORT-OUT.
+                   OUTPUT  REORDER-REPORT-OUT
+                   OUTPUT  SUPPSUMM-REPORT-OUT
+                   OUTPUT  SUPPEXCP-REPORT-OUT
+                   OUTPUT  INVENT-CSV-OUT
+                   OUTPUT  REORDER-CSV-OUT
+                   OUTPUT  PURCHORD-FILE-OUT.
+           IF  INVENT-FILE-STAT    NOT = "00"
+            OR SUPPLIER-FILE-STAT  NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "INVENTORY REPORT: CANNOT OPEN INPUT FILES - "
+                       "INVENT=" INVENT-FILE-STAT
+                       " SUPPLIER=" SUPPLIER-FILE-STAT
+           END-IF.
+           PERFORM 300-LOAD-PO-SEQUENCE.
+
+      *-----------------------------------------------------------------
+      * Carry the PO sequence forward across runs: load the highest PO
+      * number issued by any prior run so tonight's numbers start
+      * where last night's left off. A missing POSEQ.TXT (first-ever
+      * run) just leaves WS-PO-NUMBER at its zero initial value.
+      *-----------------------------------------------------------------
+       300-LOAD-PO-SEQUENCE.
+           OPEN    INPUT   POSEQ-FILE.
+           IF  POSEQ-FILE-STAT = "00"
+               READ    POSEQ-FILE
+                       NOT AT END  MOVE POSEQ-RECORD TO WS-PO-NUMBER
+               END-READ
+               CLOSE   POSEQ-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Persist the highest PO number issued this run so the next run
+      * continues the sequence instead of restarting at 1.
+      *-----------------------------------------------------------------
+       300-SAVE-PO-SEQUENCE.
+           OPEN    OUTPUT  POSEQ-FILE.
+           MOVE    WS-PO-NUMBER    TO  POSEQ-RECORD.
+           WRITE   POSEQ-RECORD.
+           CLOSE   POSEQ-FILE.
       
       *-----------------------------------------------------------------
       * initialize variables
@@ -259,8 +572,7 @@
        300-READ-INVENTORY-FILE.
            READ INVENT-FILE-IN
                    AT END      MOVE "Y" TO EOF-SW
-                   NOT AT END  ADD 1 TO READ-CNT
-                               ADD 1 TO LINE-CNT.
+                   NOT AT END  ADD 1 TO READ-CNT.
 
       *-----------------------------------------------------------------
       * print title of inventory report and reorder report. 
@@ -275,19 +587,106 @@
        300-PRINT-REPORT-HEADERS.
            PERFORM 400-PRINT-INVENT-REPORT-HEADER.
            PERFORM 400-PRINT-REORDER-REPORT-HEADER.
+           PERFORM 400-PRINT-CSV-HEADERS.
                                                                         
       *-----------------------------------------------------------------
-      * print header of inventory report and reorder report. 
+      * print header of inventory report and reorder report.
       *-----------------------------------------------------------------
        300-COMPUTE-INVENTORY-VALUE.
            MOVE    QUANTITY-IN     TO  LS-QUANTITY.
            MOVE    UNIT-PRICE-IN   TO  LS-UNIT-PRICE.
+           MOVE    ZEROS           TO  LS-RECEIPT-QUANTITY
+                                       LS-RECEIPT-COST.
            CALL    "ComputeValue"  USING LINK-PARAMETERS.
-        
+
+      *-----------------------------------------------------------------
+      * Read every master record once to compute PV-GRAND-TOTAL and
+      * capture each part's value in PV-ENTRY, in ascending
+      * PART-NUMBER-IN order (the order INVENT-FILE-IN reads back).
+      *-----------------------------------------------------------------
+       300-BUILD-PART-VALUE-TABLE.
+           MOVE    "N"     TO  ABC-EOF-SW.
+           OPEN    INPUT   INVENT-FILE-IN.
+           IF  INVENT-FILE-STAT NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "INVENTORY REPORT: CANNOT OPEN INVENT-FILE-IN, "
+                       "STATUS " INVENT-FILE-STAT
+               MOVE    "Y"     TO  ABC-EOF-SW
+           ELSE
+               READ    INVENT-FILE-IN
+                       AT END  MOVE "Y" TO ABC-EOF-SW
+           END-IF.
+           PERFORM UNTIL ABC-EOF-SW = "Y"
+               PERFORM 300-COMPUTE-INVENTORY-VALUE
+               ADD     1                   TO  PV-COUNT
+               SET     PV-IDX              TO  PV-COUNT
+               MOVE    PART-NUMBER-IN      TO  PV-PART-NUMBER(PV-IDX)
+               MOVE    LS-VALUE            TO  PV-VALUE(PV-IDX)
+               MOVE    "C"                 TO  PV-CLASS(PV-IDX)
+               ADD     LS-VALUE            TO  PV-GRAND-TOTAL
+               READ    INVENT-FILE-IN
+                       AT END  MOVE "Y" TO ABC-EOF-SW
+           END-PERFORM.
+           CLOSE   INVENT-FILE-IN.
+
+      *-----------------------------------------------------------------
+      * Rank PV-ENTRY by value descending, walk it accumulating a
+      * running share of PV-GRAND-TOTAL, and classify each part A
+      * (top WS-PCT-A-THRESHOLD % of value), B (next up to
+      * WS-PCT-B-THRESHOLD %), or C (the remainder). Restore ascending
+      * PART-NUMBER-IN order afterward so SEARCH ALL can look a part
+      * up by key during the main report pass.
+      *-----------------------------------------------------------------
+       300-ASSIGN-ABC-CLASSES.
+           IF  PV-COUNT > ZEROS AND PV-GRAND-TOTAL > ZEROS
+               SORT    PV-ENTRY    DESCENDING KEY PV-VALUE
+               MOVE    ZEROS       TO  PV-RUNNING-TOTAL
+               PERFORM VARYING PV-IDX FROM 1 BY 1
+                       UNTIL   PV-IDX > PV-COUNT
+                   ADD     PV-VALUE(PV-IDX)    TO  PV-RUNNING-TOTAL
+                   COMPUTE PV-RUNNING-PCT ROUNDED =
+                           (PV-RUNNING-TOTAL * 100) / PV-GRAND-TOTAL
+                   EVALUATE TRUE
+                       WHEN    PV-RUNNING-PCT NOT > WS-PCT-A-THRESHOLD
+                           MOVE    "A" TO  PV-CLASS(PV-IDX)
+                       WHEN    PV-RUNNING-PCT NOT > WS-PCT-B-THRESHOLD
+                           MOVE    "B" TO  PV-CLASS(PV-IDX)
+                       WHEN    OTHER
+                           MOVE    "C" TO  PV-CLASS(PV-IDX)
+                   END-EVALUATE
+               END-PERFORM
+               SORT    PV-ENTRY    ASCENDING KEY PV-PART-NUMBER
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look up the current part's ABC class (assigned by the
+      * pre-pass) and roll its value/count into that class's subtotal.
+      *-----------------------------------------------------------------
+       300-CLASSIFY-CURRENT-PART.
+           MOVE    "C"     TO  WS-CURRENT-CLASS.
+           SET     PV-IDX  TO  1.
+           SEARCH  ALL PV-ENTRY
+                   WHEN    PV-PART-NUMBER(PV-IDX) = PART-NUMBER-IN
+                       MOVE    PV-CLASS(PV-IDX)    TO  WS-CURRENT-CLASS
+           END-SEARCH.
+           MOVE    WS-CURRENT-CLASS   TO  PART-CLASS-O.
+           EVALUATE WS-CURRENT-CLASS
+               WHEN    "A"
+                   ADD 1           TO  CLASS-A-COUNT
+                   ADD LS-VALUE    TO  CLASS-A-VALUE
+               WHEN    "B"
+                   ADD 1           TO  CLASS-B-COUNT
+                   ADD LS-VALUE    TO  CLASS-B-VALUE
+               WHEN    OTHER
+                   ADD 1           TO  CLASS-C-COUNT
+                   ADD LS-VALUE    TO  CLASS-C-VALUE
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
       * After printing every 10 records, skip a page.  
       *-----------------------------------------------------------------                                 
        300-INVENT-REPORT-PAGESKIP.
+           ADD     1           TO  PAGE-CNT.
            PERFORM 400-PAGE-SKIP.
            PERFORM 400-PRINT-INVENT-REPORT-HEADER.
            MOVE    ZEROS       TO  LINE-CNT.
@@ -308,7 +707,63 @@
       *-----------------------------------------------------------------
       * print header of inventory report and reorder report. 
       *-----------------------------------------------------------------
-       300-COMPUTE-GRAND-TOTAL.    
+      * print one line per non-blank location entry under the part's
+      * detail line, so the report shows the breakdown QUANTITY-IN
+      * above was totaled from.
+      *-----------------------------------------------------------------
+       300-PRINT-LOCATION-DETAIL.
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1 UNTIL WS-LOC-SUB > 3
+               IF  LOC-CODE-IN(WS-LOC-SUB) NOT = SPACES
+                   MOVE    LOC-CODE-IN(WS-LOC-SUB)
+                                       TO  LOC-CODE-O
+                   MOVE    LOC-QUANTITY-IN(WS-LOC-SUB)
+                                       TO  LOC-QUANTITY-O
+                   WRITE   INVENTORY-OUT   FROM  LOCATION-DETAIL-LINE
+                   ADD     1               TO  WRITE-CNT
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Advance LINE-CNT by the number of physical lines just printed
+      * for this part - the one detail line plus one line per occupied
+      * location - so the page-skip trigger reflects lines actually on
+      * the page instead of master records read.
+      *-----------------------------------------------------------------
+       300-COUNT-PART-LINES.
+           ADD     1                       TO  LINE-CNT.
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1 UNTIL WS-LOC-SUB > 3
+               IF  LOC-CODE-IN(WS-LOC-SUB) NOT = SPACES
+                   ADD     1               TO  LINE-CNT
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * Write this part's inventory-report detail data as a comma-
+      * delimited record with unedited numeric values (an explicit
+      * decimal point, but no $ sign or zero-suppression padding), so
+      * it can be pulled straight into a spreadsheet.
+      *-----------------------------------------------------------------
+       300-WRITE-INVENT-CSV-DETAIL.
+           MOVE    UNIT-PRICE-IN   TO  CSV-UNIT-PRICE.
+           MOVE    LS-VALUE        TO  CSV-VALUE.
+           MOVE    SPACES          TO  INVENT-CSV-LINE.
+           STRING  PART-NUMBER-IN          DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   FUNCTION TRIM(PART-NAME-IN)
+                                           DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   QUANTITY-IN             DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   CSV-UNIT-PRICE          DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   CSV-VALUE               DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   PART-CLASS-O            DELIMITED BY SIZE
+                   INTO    INVENT-CSV-LINE.
+           WRITE   INVENT-CSV-LINE.
+
+      *-----------------------------------------------------------------
+       300-COMPUTE-GRAND-TOTAL.
            ADD     LS-VALUE    TO  GRAND-TOTAL.
       
       *----------------------------------------------------------------- 
@@ -320,14 +775,73 @@
            MOVE    REORDER-POINT-IN TO  REORDER-POINT-R.
            WRITE   REORDER-OUT     FROM    REORDER-DETAIL.
 
-      *----------------------------------------------------------------- 
-      * close files  
+      *-----------------------------------------------------------------
+      * Suggested reorder quantity is enough to bring on-hand back up
+      * to the reorder point; shared by the supplier summary and the
+      * purchase-order generation below.
+      *-----------------------------------------------------------------
+       300-COMPUTE-SUGGESTED-REORDER.
+           COMPUTE WS-SUGGESTED-QTY = REORDER-POINT-IN - QUANTITY-IN.
+           IF  WS-SUGGESTED-QTY < ZEROS
+               MOVE    ZEROS   TO  WS-SUGGESTED-QTY
+           END-IF.
+           COMPUTE WS-SUGGESTED-VALUE =
+                   WS-SUGGESTED-QTY * UNIT-PRICE-IN.
+
+      *-----------------------------------------------------------------
+      * Write this part's reorder-report detail data as a comma-
+      * delimited record with unedited numeric values.
+      *-----------------------------------------------------------------
+       300-WRITE-REORDER-CSV-DETAIL.
+           MOVE    SPACES          TO  REORDER-CSV-LINE.
+           STRING  PART-NUMBER-IN          DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   FUNCTION TRIM(PART-NAME-IN)
+                                           DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   REORDER-POINT-IN        DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   FUNCTION TRIM(SUPPLIER-NAME-R)
+                                           DELIMITED BY SIZE
+                   INTO    REORDER-CSV-LINE.
+           WRITE   REORDER-CSV-LINE.
+
+      *-----------------------------------------------------------------
+      * Write a structured purchase-order record for this reorder
+      * candidate - PO number, supplier id, part number, and the
+      * suggested order quantity computed above.
+      *-----------------------------------------------------------------
+       300-WRITE-PURCHASE-ORDER-RECORD.
+           INITIALIZE  PURCHORD-RECORD-OUT.
+           ADD     1                       TO  WS-PO-NUMBER.
+           MOVE    WS-PO-NUMBER            TO  PO-NUMBER-OUT.
+           MOVE    SUPPLIER-ID-IN          TO  PO-SUPPLIER-ID-OUT.
+           MOVE    PART-NUMBER-IN          TO  PO-PART-NUMBER-OUT.
+           MOVE    WS-SUGGESTED-QTY        TO  PO-SUGGESTED-QTY-OUT.
+           WRITE   PURCHORD-RECORD-OUT.
+
+      *-----------------------------------------------------------------
+      * Roll this part's reorder exposure into its supplier's running
+      * below-reorder count and suggested reorder value.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-SUPPLIER-SUMMARY.
+           PERFORM 400-FIND-OR-ADD-SUPPLIER-ENTRY.
+           ADD     1                       TO  SS-BELOW-COUNT(SS-IDX).
+           ADD     WS-SUGGESTED-VALUE      TO  SS-REORDER-VALUE(SS-IDX).
+
+      *-----------------------------------------------------------------
+      * close files
       *-----------------------------------------------------------------
        300-CLOSE-INVENTORY-FILES.
            CLOSE   INVENT-FILE-IN
                    SUPPLIER-FILE-IN
                    INVENT-REPORT-OUT
-                   REORDER-REPORT-OUT.
+                   REORDER-REPORT-OUT
+                   SUPPSUMM-REPORT-OUT
+                   SUPPEXCP-REPORT-OUT
+                   INVENT-CSV-OUT
+                   REORDER-CSV-OUT
+                   PURCHORD-FILE-OUT.
 
       *----------------------------------------------------------------- 
       * initialize before searching supplier name using id.  
@@ -342,11 +856,45 @@
        300-SEARCH-SUPPLIER.
            MOVE    SUPPLIER-ID-IN  TO  SP-SUPPLIER-ID.
            READ    SUPPLIER-FILE-IN
-                   INVALID KEY     
+                   INVALID KEY
                        MOVE    SPACES              TO  SUPPLIER-NAME-R
-                   NOT INVALID KEY 
+                       PERFORM 400-RECORD-SUPPLIER-EXCEPTION
+                   NOT INVALID KEY
                        MOVE    SP-SUPPLIER-NAME    TO  SUPPLIER-NAME-R.
 
+      *-----------------------------------------------------------------
+      * Record a part whose SUPPLIER-ID-IN did not match any record in
+      * SUPPLIER-FILE-IN, for the exception report printed at
+      * 200-TERMINATE-INVENTORY-REPORTS.
+      *-----------------------------------------------------------------
+       400-RECORD-SUPPLIER-EXCEPTION.
+           ADD     1                   TO  EX-ENTRY-COUNT.
+           SET     EX-IDX              TO  EX-ENTRY-COUNT.
+           MOVE    PART-NUMBER-IN      TO  EX-PART-NUMBER(EX-IDX).
+           MOVE    PART-NAME-IN        TO  EX-PART-NAME(EX-IDX).
+           MOVE    SUPPLIER-ID-IN      TO  EX-SUPPLIER-ID(EX-IDX).
+
+      *-----------------------------------------------------------------
+      * Find this part's supplier in the summary table, adding a new
+      * zeroed entry the first time that supplier id is seen.
+      *-----------------------------------------------------------------
+       400-FIND-OR-ADD-SUPPLIER-ENTRY.
+           SET     SS-IDX  TO  1.
+           SEARCH  SS-ENTRY
+                   AT END
+                       ADD     1               TO  SS-ENTRY-COUNT
+                       SET     SS-IDX          TO  SS-ENTRY-COUNT
+                       MOVE    SUPPLIER-ID-IN  TO
+                               SS-SUPPLIER-ID(SS-IDX)
+                       MOVE    SUPPLIER-NAME-R TO
+                               SS-SUPPLIER-NAME(SS-IDX)
+                       MOVE    ZEROS           TO
+                               SS-BELOW-COUNT(SS-IDX)
+                               SS-REORDER-VALUE(SS-IDX)
+                   WHEN    SS-SUPPLIER-ID(SS-IDX) = SUPPLIER-ID-IN
+                       CONTINUE
+           END-SEARCH.
+
       *----------------------------------------------------------------- 
       * print total of inventory report. 
       *-----------------------------------------------------------------
@@ -355,8 +903,26 @@
            WRITE   INVENTORY-OUT   FROM    INVENT-TOTAL
                    AFTER ADVANCING 4   LINES.
 
-      *----------------------------------------------------------------- 
-      * print footers of inventory report 
+      *-----------------------------------------------------------------
+      * print the ABC class subtotal lines below the grand total.
+      *-----------------------------------------------------------------
+       300-PRINT-CLASS-SUBTOTALS.
+           MOVE    "A"             TO  CLASS-LETTER-O.
+           MOVE    CLASS-A-COUNT   TO  CLASS-COUNT-O.
+           MOVE    CLASS-A-VALUE   TO  CLASS-VALUE-O.
+           WRITE   INVENTORY-OUT   FROM    CLASS-SUBTOTAL-LINE
+                   AFTER ADVANCING 2   LINES.
+           MOVE    "B"             TO  CLASS-LETTER-O.
+           MOVE    CLASS-B-COUNT   TO  CLASS-COUNT-O.
+           MOVE    CLASS-B-VALUE   TO  CLASS-VALUE-O.
+           WRITE   INVENTORY-OUT   FROM    CLASS-SUBTOTAL-LINE.
+           MOVE    "C"             TO  CLASS-LETTER-O.
+           MOVE    CLASS-C-COUNT   TO  CLASS-COUNT-O.
+           MOVE    CLASS-C-VALUE   TO  CLASS-VALUE-O.
+           WRITE   INVENTORY-OUT   FROM    CLASS-SUBTOTAL-LINE.
+
+      *-----------------------------------------------------------------
+      * print footers of inventory report
       *-----------------------------------------------------------------
        300-PRINT-INVENT-REPORT-FOOTER.
            MOVE    "RECORDS READ"      TO  FOOTER-NAME.
@@ -366,7 +932,42 @@
            MOVE    "RECORDS WRITTEN"   TO  FOOTER-NAME.
            MOVE    WRITE-CNT           TO  FOOTER-COUNTER.
            WRITE   INVENTORY-OUT   FROM    INVENT-FOOTER.
-           
+
+      *-----------------------------------------------------------------
+      * print the per-supplier reorder exposure summary report.
+      *-----------------------------------------------------------------
+       300-PRINT-SUPPLIER-SUMMARY-REPORT.
+           PERFORM 400-PRINT-SUPPSUMM-TITLE.
+           PERFORM 400-PRINT-SUPPSUMM-HEADER.
+           PERFORM 400-PRINT-SUPPSUMM-DETAIL
+                   VARYING SS-IDX FROM 1 BY 1
+                   UNTIL   SS-IDX > SS-ENTRY-COUNT.
+           PERFORM 400-PRINT-SUPPSUMM-TOTAL.
+
+      *-----------------------------------------------------------------
+      * print the supplier-id exception report - one line per part
+      * whose SUPPLIER-ID-IN didn't match a SUPPLIER-FILE-IN record.
+      *-----------------------------------------------------------------
+       300-PRINT-SUPPLIER-EXCEPTION-REPORT.
+           WRITE   SUPPEXCP-OUT        FROM    SUPPEXCP-TITLE
+                   AFTER ADVANCING 1   LINES.
+           WRITE   SUPPEXCP-OUT        FROM    SUPPEXCP-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES              TO  SUPPEXCP-OUT.
+           WRITE   SUPPEXCP-OUT.
+           PERFORM 400-PRINT-SUPPEXCP-DETAIL
+                   VARYING EX-IDX FROM 1 BY 1
+                   UNTIL   EX-IDX > EX-ENTRY-COUNT.
+
+      *-----------------------------------------------------------------
+      * print one exception-report detail line.
+      *-----------------------------------------------------------------
+       400-PRINT-SUPPEXCP-DETAIL.
+           MOVE    EX-PART-NUMBER(EX-IDX)  TO  SUPPEXCP-PART-NO-O.
+           MOVE    EX-PART-NAME(EX-IDX)    TO  SUPPEXCP-NAME-O.
+           MOVE    EX-SUPPLIER-ID(EX-IDX)  TO  SUPPEXCP-SUPP-ID-O.
+           WRITE   SUPPEXCP-OUT    FROM    SUPPEXCP-DETAIL.
+
       *-----------------------------------------------------------------
       * print title of inventory report. 
       *-----------------------------------------------------------------
@@ -391,6 +992,7 @@
       * print header of inventory report. 
       *-----------------------------------------------------------------
        400-PRINT-INVENT-REPORT-HEADER.
+           MOVE    PAGE-CNT            TO  PAGE-NO-O.
            WRITE   INVENTORY-OUT       FROM INVENT-HEADER
                    AFTER ADVANCING 3   LINES.
            MOVE    SPACES      TO INVENTORY-OUT.
@@ -406,10 +1008,67 @@
            WRITE   REORDER-OUT.
         
       *-----------------------------------------------------------------
-      * empty print after page.  
-      *-----------------------------------------------------------------                                 
+      * write the column-name header line of each delimited CSV export.
+      *-----------------------------------------------------------------
+       400-PRINT-CSV-HEADERS.
+           MOVE    "PART NO,PART NAME,QTY,UNIT PRICE,VALUE,CLASS"
+                                   TO  INVENT-CSV-LINE.
+           WRITE   INVENT-CSV-LINE.
+           MOVE    "PART NO,PART NAME,REORDER POINT,SUPPLIER NAME"
+                                   TO  REORDER-CSV-LINE.
+           WRITE   REORDER-CSV-LINE.
+
+      *-----------------------------------------------------------------
+      * empty print after page.
+      *-----------------------------------------------------------------
        400-PAGE-SKIP.
            MOVE    SPACES      TO  INVENTORY-OUT.
            WRITE   INVENTORY-OUT   AFTER ADVANCING PAGE.
 
-           
+      *-----------------------------------------------------------------
+      * print title of the supplier summary report.
+      *-----------------------------------------------------------------
+       400-PRINT-SUPPSUMM-TITLE.
+           WRITE   SUPPSUMM-OUT        FROM    SUPPSUMM-TITLE
+                   AFTER ADVANCING 1   LINES.
+
+      *-----------------------------------------------------------------
+      * print header of the supplier summary report.
+      *-----------------------------------------------------------------
+       400-PRINT-SUPPSUMM-HEADER.
+           WRITE   SUPPSUMM-OUT        FROM    SUPPSUMM-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES              TO  SUPPSUMM-OUT.
+           WRITE   SUPPSUMM-OUT.
+
+      *-----------------------------------------------------------------
+      * print one supplier's subtotal line, and roll it into the
+      * report's grand total.
+      *-----------------------------------------------------------------
+       400-PRINT-SUPPSUMM-DETAIL.
+           MOVE    SS-SUPPLIER-ID(SS-IDX)      TO  SUPPSUMM-ID-O.
+           MOVE    SS-SUPPLIER-NAME(SS-IDX)    TO  SUPPSUMM-NAME-O.
+           MOVE    SS-BELOW-COUNT(SS-IDX)      TO  SUPPSUMM-CNT-O.
+           MOVE    SS-REORDER-VALUE(SS-IDX)    TO  SUPPSUMM-VAL-O.
+           WRITE   SUPPSUMM-OUT    FROM    SUPPSUMM-DETAIL.
+           ADD     SS-REORDER-VALUE(SS-IDX)    TO  SUPPSUMM-GRAND-TOTAL.
+
+      *-----------------------------------------------------------------
+      * print the supplier summary report's grand total line.
+      *-----------------------------------------------------------------
+       400-PRINT-SUPPSUMM-TOTAL.
+           MOVE    SUPPSUMM-GRAND-TOTAL    TO  SUPPSUMM-TOTAL-O.
+           WRITE   SUPPSUMM-OUT        FROM    SUPPSUMM-TOTAL
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * Set RETURN-CODE for a calling batch driver: zero if the run
+      * completed normally, 16 if a required file could not be opened.
+      *-----------------------------------------------------------------
+       400-SET-RETURN-CODE.
+           IF  ABEND-DETECTED
+               MOVE    16      TO  RETURN-CODE
+           ELSE
+               MOVE    ZERO    TO  RETURN-CODE
+           END-IF.
+
