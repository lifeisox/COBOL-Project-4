@@ -28,19 +28,27 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
-           SELECT  INVENT-FILE   
+           SELECT  INVENT-FILE
                    ASSIGN TO "D:\INVENT6"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS RANDOM
                    RECORD KEY IS IN-PART-NUMBER
                    FILE STATUS IS INVENT-FILE-STAT.
-                   
+
+      *    Audit trail: every accepted update (sale, receipt,
+      *    adjustment, or new-part add) is appended here with who/what
+      *    changed, for after-the-fact review.
+           SELECT  JOURNAL-FILE-OUT
+                   ASSIGN TO "D:\UPDJRNL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS JOURNAL-FILE-STAT.
+
       ******************************************************************
        DATA                        DIVISION.
       *-----------------------------------------------------------------
        FILE                        SECTION.
        FD  INVENT-FILE
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVENT-RECORD.
        01  INVENT-RECORD.
            05  IN-PART-NUMBER      PIC 9(05).
@@ -49,8 +57,24 @@
            05  IN-UNIT-PRICE       PIC 9(04)V99.
            05  IN-REORDER-POINT    PIC 9(03).
            05  IN-SUPPLIER-ID      PIC X(02).
-       
-      *-----------------------------------------------------------------     
+           05  LOCATION-TABLE      OCCURS 3 TIMES.
+               10  LOC-CODE        PIC X(02).
+               10  LOC-QUANTITY    PIC 9(03).
+
+       FD  JOURNAL-FILE-OUT
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS JOURNAL-RECORD-OUT.
+       01  JOURNAL-RECORD-OUT.
+           05  JRN-DATE            PIC 9(08).
+           05  JRN-PART-NUMBER     PIC 9(05).
+           05  JRN-CODE            PIC X(01).
+           05  JRN-VALUE           PIC 9(03).
+           05  JRN-OLD-QTY         PIC 9(03).
+           05  JRN-NEW-QTY         PIC 9(03).
+           05  JRN-DIFFERENCE      PIC S9(03).
+           05  FILLER              PIC X(17).
+
+      *-----------------------------------------------------------------
        WORKING-STORAGE             SECTION.
       *-----------------------------------------------------------------
        01  SWITCHES-AND-CONSTANTS.
@@ -59,7 +83,16 @@
            05  CONFIRM-SW          PIC X(01) VALUE SPACES.
                88  VALID-CONFIRMED           VALUE "Y" "y" "N" "n".
                88  CONFIRM-NO                VALUE "N" "n".
-       
+               88  CONFIRM-YES               VALUE "Y" "y".
+           05  NEW-PART-SW         PIC X(01) VALUE "N".
+               88  ADDING-NEW-PART           VALUE "Y".
+           05  VALUE-SW            PIC X(01) VALUE SPACES.
+               88  VALUE-OK                  VALUE "Y".
+           05  LOC-FOUND-SW        PIC X(01).
+               88  LOC-FOUND                 VALUE "Y".
+           05  LOC-TABLE-FULL-SW   PIC X(01).
+               88  LOC-TABLE-FULL            VALUE "Y".
+
        01  SCREEN-COLORS.
            05  BLACK               PIC S9(4) COMP-5 VALUE 0.
            05  BLUE                PIC S9(4) COMP-5 VALUE 1.
@@ -73,13 +106,24 @@
        01  FILE-STATUS-AND-MISC.
            05  INVENT-FILE-STAT    PIC X(02).
            05  WS-CODE             PIC X(01).
-               88  VALID-CODE      VALUE "S" "s" "R" "r".
+               88  VALID-CODE      VALUE "S" "s" "R" "r" "A" "a"
+                                         SPACE "I" "i".
                88  VALID-SALE      VALUE "S" "s".
+               88  VALID-ADJUST    VALUE "A" "a".
+               88  VALID-INQUIRY   VALUE SPACE "I" "i".
            05  WS-VALUE            PIC 9(03).
+           05  WS-OLD-QUANTITY     PIC 9(03).
+           05  WS-ADJUST-DIFF      PIC S9(03).
+           05  JOURNAL-FILE-STAT   PIC X(02).
+           05  WS-CURRENT-DATE     PIC 9(08).
+           05  WS-LOCATION         PIC X(02) VALUE SPACES.
+           05  WS-LOC-SUB          PIC 9(01).
        
        01  CONFIRM-AND-ERROR-MESSAGES.
-           05  CONFIRM-MESSAGE     PIC X(32) 
+           05  CONFIRM-MESSAGE     PIC X(32)
                VALUE "Do you have a record to update?".
+           05  ADDNEW-CONFIRM-MSG  PIC X(32)
+               VALUE "Part not found - add as new?   ".
        
       *-----------------------------------------------------------------     
        SCREEN                      SECTION.
@@ -97,12 +141,15 @@
                            BACKGROUND-COLOR BLACK
                            FOREGROUND-COLOR YELLOW.
                10  LINE  5 COLUMN  7   VALUE "     PART NUMBER:".
-               10  LINE  7 COLUMN  7   
-                           VALUE "TRANSACTION CODE:   (S)ale (R)eceipt".
+               10  LINE  7 COLUMN  7
+                           VALUE "TRANS CODE: (S)ale (R)eceipt (A)djst".
+               10  LINE  8 COLUMN  7
+                           VALUE "        blank/(I)nq = lookup only".
                10  LINE  9 COLUMN  7   VALUE "TRANSACTION QTY.:".
-               10  LINE 10 COLUMN  7
+               10  LINE 10 COLUMN  7   VALUE "LOCATION CODE:".
+               10  LINE 11 COLUMN  7
                            VALUE "------------------------------------".
-               
+
            05  SCREEN-VALUES.
                10  SS-PART-NUMBER      PIC 9(05) TO    IN-PART-NUMBER
                    LINE  5 COLUMN 25   FOREGROUND-COLOR YELLOW
@@ -113,6 +160,9 @@
                10  SS-VALUE            PIC 9(03) TO    WS-VALUE
                    LINE  9 COLUMN 25   FOREGROUND-COLOR YELLOW
                                        REVERSE-VIDEO AUTO.
+               10  SS-LOCATION         PIC X(02) TO    WS-LOCATION
+                   LINE 10 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                       REVERSE-VIDEO AUTO.
                10  LINE 12 BLANK LINE.
                10  LINE 13 BLANK LINE.
                10  LINE 15 BLANK LINE.
@@ -138,6 +188,102 @@
        
        01  CLEAR-ERROR-SCREEN.
            05  LINE 15 BLANK LINE      BACKGROUND-COLOR BLUE.
+
+       01  OVERSELL-ERROR-SCREEN.
+           05  LINE 15 BLANK LINE      BACKGROUND-COLOR RED.
+           05  LINE 15 COLUMN  7
+                       VALUE "Sale quantity exceeds quantity on hand!!"
+               BACKGROUND-COLOR RED    FOREGROUND-COLOR YELLOW.
+
+       01  LOCATION-FULL-ERROR-SCREEN.
+           05  LINE 15 BLANK LINE      BACKGROUND-COLOR RED.
+           05  LINE 15 COLUMN  7
+                       VALUE "All location slots are full for this part"
+               BACKGROUND-COLOR RED    FOREGROUND-COLOR YELLOW.
+
+       01  ADJUST-INFO-SCREEN.
+           05  LINE 17 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 17 COLUMN  7       VALUE "ADJUSTMENT DIFFERENCE:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC S9(03) FROM WS-ADJUST-DIFF
+               LINE 17 COLUMN 30
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+
+       01  ADDNEW-CONFIRM-SCREEN.
+           05  LINE 16 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05                          PIC X(32) FROM ADDNEW-CONFIRM-MSG
+               LINE 16 COLUMN  8
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC X(01) USING CONFIRM-SW
+               LINE 16 COLUMN 40       BLINK AUTO
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+
+       01  CLEAR-ADDNEW-CONFIRM-SCREEN.
+           05  LINE 16 BLANK LINE      BACKGROUND-COLOR BLUE.
+
+       01  NEW-PART-SCREEN.
+           05  LINE 17 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 17 COLUMN  7       VALUE "PART NAME:".
+           05  SS-NEW-PART-NAME    PIC X(20) TO   IN-PART-NAME
+               LINE 17 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+           05  LINE 18 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 18 COLUMN  7       VALUE "STARTING QUANTITY:".
+           05  SS-NEW-QUANTITY     PIC 9(03) TO   IN-QUANTITY
+               LINE 18 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+           05  LINE 19 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 19 COLUMN  7       VALUE "UNIT PRICE:".
+           05  SS-NEW-UNIT-PRICE   PIC 9(04)V99 TO IN-UNIT-PRICE
+               LINE 19 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+           05  LINE 20 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 20 COLUMN  7       VALUE "REORDER POINT:".
+           05  SS-NEW-REORDER-POINT PIC 9(03) TO IN-REORDER-POINT
+               LINE 20 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+           05  LINE 21 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 21 COLUMN  7       VALUE "SUPPLIER ID:".
+           05  SS-NEW-SUPPLIER-ID  PIC X(02) TO   IN-SUPPLIER-ID
+               LINE 21 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+           05  LINE 22 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 22 COLUMN  7       VALUE "LOCATION:".
+           05  SS-NEW-LOCATION     PIC X(02) TO   WS-LOCATION
+               LINE 22 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                   REVERSE-VIDEO AUTO.
+
+       01  INQUIRY-SCREEN.
+           05  LINE 17 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 17 COLUMN  7       VALUE "PART NAME:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC X(20) FROM IN-PART-NAME
+               LINE 17 COLUMN 25
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05  LINE 18 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 18 COLUMN  7       VALUE "QUANTITY ON HAND:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC 9(03) FROM IN-QUANTITY
+               LINE 18 COLUMN 25
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05  LINE 19 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 19 COLUMN  7       VALUE "UNIT PRICE:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC 9(04)V99 FROM IN-UNIT-PRICE
+               LINE 19 COLUMN 25
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05  LINE 20 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 20 COLUMN  7       VALUE "REORDER POINT:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC 9(03) FROM IN-REORDER-POINT
+               LINE 20 COLUMN 25
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05  LINE 21 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 21 COLUMN  7       VALUE "SUPPLIER ID:"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC X(02) FROM IN-SUPPLIER-ID
+               LINE 21 COLUMN 25
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
                                                                                                                               
       ******************************************************************
        PROCEDURE                   DIVISION.
@@ -168,8 +314,12 @@
       *-----------------------------------------------------------------
        200-PROCEED-INVENTORY-UPDATE.
            PERFORM 300-ENTER-UPDATE-RECORD.
-           PERFORM 300-UPDATE-FIELDS.
-           PERFORM 300-REWRITE-INVENTORY-RECORD.
+           IF  VALID-INQUIRY AND NOT ADDING-NEW-PART
+               PERFORM 300-DISPLAY-INQUIRY-RECORD
+           ELSE
+               PERFORM 300-UPDATE-FIELDS
+               PERFORM 300-REWRITE-INVENTORY-RECORD
+           END-IF.
            PERFORM 300-ASK-UPDATE.
            
       *-----------------------------------------------------------------
@@ -185,6 +335,11 @@
       *-----------------------------------------------------------------
        300-OPEN-INVENTORY-FILE.
            OPEN I-O INVENT-FILE.
+           OPEN    EXTEND  JOURNAL-FILE-OUT.
+           IF  JOURNAL-FILE-STAT NOT = "00"
+               OPEN    OUTPUT  JOURNAL-FILE-OUT
+           END-IF.
+           ACCEPT  WS-CURRENT-DATE FROM DATE YYYYMMDD.
       
       *-----------------------------------------------------------------
       * initialize variables
@@ -205,46 +360,121 @@
            PERFORM 400-DISPLAY-OPENING-SCREEN.
            PERFORM 400-INITIALIZE-INVALID-SW.
            PERFORM 400-ACCEPT-PART-NUMBER  UNTIL INVALID-NO.
-           PERFORM 400-ACCEPT-TRANS-CODE   UNTIL VALID-CODE.
-           PERFORM 400-ACCEPT-TRANS-VALUE.
-               
+           IF  NOT ADDING-NEW-PART
+               PERFORM 400-ACCEPT-TRANS-CODE   UNTIL VALID-CODE
+               IF  NOT VALID-INQUIRY
+                   MOVE    "N"                 TO  LOC-TABLE-FULL-SW
+                   PERFORM 400-ACCEPT-LOCATION UNTIL NOT LOC-TABLE-FULL
+                   MOVE    SPACES              TO  VALUE-SW
+                   PERFORM 400-ACCEPT-TRANS-VALUE UNTIL VALUE-OK
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Adjustments are scoped to the single location keyed in on
+      * SS-LOCATION, same as sales and receipts, so IN-QUANTITY stays
+      * the sum of all locations after 400-RECOMPUTE-PART-TOTAL runs.
       *-----------------------------------------------------------------
        300-UPDATE-FIELDS.
-           IF  VALID-SALE 
-               SUBTRACT WS-VALUE FROM IN-QUANTITY
+           IF  ADDING-NEW-PART
+               PERFORM 400-INIT-NEW-PART-LOCATION
            ELSE
-               ADD WS-VALUE TO IN-QUANTITY.
-               
-      *----------------------------------------------------------------- 
+           IF  VALID-SALE
+               PERFORM 400-POST-SALE-TO-LOCATION
+           ELSE
+           IF  VALID-ADJUST
+               PERFORM 400-POST-ADJUST-TO-LOCATION
+           ELSE
+               PERFORM 400-POST-RECEIPT-TO-LOCATION
+           END-IF
+           END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       300-DISPLAY-INQUIRY-RECORD.
+           DISPLAY INQUIRY-SCREEN.
+
+      *-----------------------------------------------------------------
        300-REWRITE-INVENTORY-RECORD.
-           REWRITE INVENT-RECORD
-               INVALID KEY DISPLAY ERROR-SCREEN.
-                   .
-      *-----------------------------------------------------------------     
+           IF  ADDING-NEW-PART
+               WRITE   INVENT-RECORD
+                   INVALID KEY     DISPLAY ERROR-SCREEN
+                   NOT INVALID KEY PERFORM 400-WRITE-JOURNAL-RECORD
+           ELSE
+               REWRITE INVENT-RECORD
+                   INVALID KEY     DISPLAY ERROR-SCREEN
+                   NOT INVALID KEY PERFORM 400-WRITE-JOURNAL-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
        300-OTHER-EOF-JOB.
-           DISPLAY ERASE "UPDATE JOB FINISHED!!! ".
+           DISPLAY "UPDATE JOB FINISHED!!! " WITH ERASE EOS.
            
       *-----------------------------------------------------------------
        300-CLOSE-INVENTORY-FILE.
-           CLOSE   INVENT-FILE.
+           CLOSE   INVENT-FILE
+                   JOURNAL-FILE-OUT.
        
       *-----------------------------------------------------------------
        400-DISPLAY-OPENING-SCREEN.
-           INITIALIZE FILE-STATUS-AND-MISC INVENT-RECORD. 
+           INITIALIZE FILE-STATUS-AND-MISC INVENT-RECORD.
+           MOVE    "N"     TO  NEW-PART-SW.
            DISPLAY OPENING-SCREEN.
-           
+
       *-----------------------------------------------------------------
        400-INITIALIZE-INVALID-SW.
            MOVE    SPACES  TO  INVALID-SW.
-           
+
       *-----------------------------------------------------------------
        400-ACCEPT-PART-NUMBER.
            ACCEPT  SS-PART-NUMBER.
            READ INVENT-FILE    KEY IS  IN-PART-NUMBER
-               INVALID KEY     MOVE "Y"    TO INVALID-SW
-                               DISPLAY ERROR-SCREEN
+               INVALID KEY     DISPLAY ERROR-SCREEN
+                               PERFORM 400-ASK-ADD-NEW-PART
                NOT INVALID KEY MOVE "N"    TO INVALID-SW
+                               MOVE IN-QUANTITY TO WS-OLD-QUANTITY
                                DISPLAY CLEAR-ERROR-SCREEN.
+
+      *-----------------------------------------------------------------
+      * Part number not on file - ask whether to add it as new.  If
+      * so, collect the new part's data and fall through the update
+      * cycle as a WRITE instead of a REWRITE; if not, keep looping
+      * back to 400-ACCEPT-PART-NUMBER for another part number.
+      *-----------------------------------------------------------------
+       400-ASK-ADD-NEW-PART.
+           MOVE    SPACES          TO  CONFIRM-SW.
+           DISPLAY ADDNEW-CONFIRM-SCREEN.
+           ACCEPT  ADDNEW-CONFIRM-SCREEN.
+           IF  CONFIRM-YES
+               PERFORM 400-ENTER-NEW-PART-DATA
+               MOVE    "Y"         TO  NEW-PART-SW
+               MOVE    "N"         TO  INVALID-SW
+           ELSE
+               MOVE    "Y"         TO  INVALID-SW
+           END-IF.
+           DISPLAY CLEAR-ADDNEW-CONFIRM-SCREEN.
+
+      *-----------------------------------------------------------------
+       400-ENTER-NEW-PART-DATA.
+           MOVE    ZEROS   TO  WS-OLD-QUANTITY.
+           DISPLAY NEW-PART-SCREEN.
+           ACCEPT  NEW-PART-SCREEN.
+
+      *-----------------------------------------------------------------
+       400-WRITE-JOURNAL-RECORD.
+           MOVE    WS-CURRENT-DATE     TO  JRN-DATE.
+           MOVE    IN-PART-NUMBER      TO  JRN-PART-NUMBER.
+           IF  ADDING-NEW-PART
+               MOVE    "N"             TO  JRN-CODE
+               MOVE    IN-QUANTITY     TO  JRN-VALUE
+           ELSE
+               MOVE    WS-CODE         TO  JRN-CODE
+               MOVE    WS-VALUE        TO  JRN-VALUE
+           END-IF.
+           MOVE    WS-OLD-QUANTITY     TO  JRN-OLD-QTY.
+           MOVE    IN-QUANTITY         TO  JRN-NEW-QTY.
+           COMPUTE JRN-DIFFERENCE = IN-QUANTITY - WS-OLD-QUANTITY.
+           WRITE   JOURNAL-RECORD-OUT.
                
       *-----------------------------------------------------------------
        400-ACCEPT-TRANS-CODE.
@@ -253,5 +483,99 @@
       *-----------------------------------------------------------------
        400-ACCEPT-TRANS-VALUE.
            ACCEPT  SS-VALUE.
+           IF  VALID-SALE AND WS-VALUE > LOC-QUANTITY(WS-LOC-SUB)
+               DISPLAY OVERSELL-ERROR-SCREEN
+               MOVE    "N"     TO  VALUE-SW
+           ELSE
+               DISPLAY CLEAR-ERROR-SCREEN
+               MOVE    "Y"     TO  VALUE-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-ACCEPT-LOCATION.
+           ACCEPT  SS-LOCATION.
+           PERFORM 400-FIND-OR-ADD-LOCATION.
+           IF  LOC-TABLE-FULL
+               DISPLAY LOCATION-FULL-ERROR-SCREEN
+           ELSE
+               DISPLAY CLEAR-ERROR-SCREEN
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Find WS-LOCATION in this part's LOCATION-TABLE, or claim the
+      * first empty slot for it if it isn't there yet. WS-LOCATION of
+      * spaces (an operator who skipped the field) defaults to
+      * location "01". All 3 slots already in use for a new location
+      * code sets LOC-TABLE-FULL-SW so the caller can re-prompt instead
+      * of using an out-of-range WS-LOC-SUB.
+      *-----------------------------------------------------------------
+       400-FIND-OR-ADD-LOCATION.
+           IF  WS-LOCATION = SPACES
+               MOVE    "01"    TO  WS-LOCATION
+           END-IF.
+           MOVE    "N"     TO  LOC-FOUND-SW.
+           MOVE    "N"     TO  LOC-TABLE-FULL-SW.
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1 UNTIL WS-LOC-SUB > 3
+               IF  LOC-CODE(WS-LOC-SUB) = WS-LOCATION
+                   MOVE    "Y"     TO  LOC-FOUND-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF  NOT LOC-FOUND
+               PERFORM VARYING WS-LOC-SUB FROM 1 BY 1
+                       UNTIL WS-LOC-SUB > 3
+                   IF  LOC-CODE(WS-LOC-SUB) = SPACES
+                       MOVE    WS-LOCATION TO LOC-CODE(WS-LOC-SUB)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF  WS-LOC-SUB > 3
+                   MOVE    "Y"     TO  LOC-TABLE-FULL-SW
+                   MOVE    1       TO  WS-LOC-SUB
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-POST-SALE-TO-LOCATION.
+           SUBTRACT WS-VALUE FROM LOC-QUANTITY(WS-LOC-SUB).
+           PERFORM 400-RECOMPUTE-PART-TOTAL.
+
+      *-----------------------------------------------------------------
+       400-POST-RECEIPT-TO-LOCATION.
+           ADD     WS-VALUE     TO  LOC-QUANTITY(WS-LOC-SUB).
+           PERFORM 400-RECOMPUTE-PART-TOTAL.
+
+      *-----------------------------------------------------------------
+      * A physical-count adjustment resets the selected location's own
+      * on-hand quantity to the counted value; ADJUST-INFO-SCREEN still
+      * shows the difference for just that location.
+      *-----------------------------------------------------------------
+       400-POST-ADJUST-TO-LOCATION.
+           COMPUTE WS-ADJUST-DIFF = WS-VALUE - LOC-QUANTITY(WS-LOC-SUB).
+           MOVE    WS-VALUE     TO  LOC-QUANTITY(WS-LOC-SUB).
+           DISPLAY ADJUST-INFO-SCREEN.
+           PERFORM 400-RECOMPUTE-PART-TOTAL.
+
+      *-----------------------------------------------------------------
+      * A brand-new part's starting quantity (already keyed into
+      * IN-QUANTITY via SS-NEW-QUANTITY) all lands in the one location
+      * given on NEW-PART-SCREEN.
+      *-----------------------------------------------------------------
+       400-INIT-NEW-PART-LOCATION.
+           IF  WS-LOCATION = SPACES
+               MOVE    "01"        TO  WS-LOCATION
+           END-IF.
+           MOVE    WS-LOCATION     TO  LOC-CODE(1).
+           MOVE    IN-QUANTITY     TO  LOC-QUANTITY(1).
+
+      *-----------------------------------------------------------------
+      * Keep IN-QUANTITY, the part-level total, equal to the sum of
+      * every location's on-hand quantity.
+      *-----------------------------------------------------------------
+       400-RECOMPUTE-PART-TOTAL.
+           MOVE    ZEROS       TO  IN-QUANTITY.
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1 UNTIL WS-LOC-SUB > 3
+               ADD     LOC-QUANTITY(WS-LOC-SUB)   TO  IN-QUANTITY
+           END-PERFORM.
 
       
