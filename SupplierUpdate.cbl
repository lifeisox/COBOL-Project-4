@@ -0,0 +1,254 @@
+      ******************************************************************
+      * This program is to add, change, or deactivate a Supplier
+      *    record USING a Screen Section.
+      *
+      * Used File
+      *    - Supplier File (Indexed Sequential): SUPPLIER
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 SUPPLIER-UPDATE.
+       AUTHOR.                     Aradhita Mohanty,
+                                   Byung Seon Kim,
+                                   Elena Sveshnikova,
+                                   Karadjordje Dabic,
+                                   Nadia Chubarev.
+       DATE-WRITTEN.               November 24, 2016.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  SUPPLIER-FILE
+                   ASSIGN TO "D:\SUPPLIER"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS SUP-ID
+                   FILE STATUS IS SUPPLIER-FILE-STAT.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+       FD  SUPPLIER-FILE
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS SUPPLIER-RECORD.
+       01  SUPPLIER-RECORD.
+           05  SUP-ID              PIC X(02).
+           05  SUP-NAME            PIC X(15).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+       01  SWITCHES-AND-CONSTANTS.
+           05  CONFIRM-SW          PIC X(01) VALUE SPACES.
+               88  VALID-CONFIRMED           VALUE "Y" "y" "N" "n".
+               88  CONFIRM-NO                VALUE "N" "n".
+
+       01  SCREEN-COLORS.
+           05  BLACK               PIC S9(4) COMP-5 VALUE 0.
+           05  BLUE                PIC S9(4) COMP-5 VALUE 1.
+           05  GREEN               PIC S9(4) COMP-5 VALUE 2.
+           05  CYAN                PIC S9(4) COMP-5 VALUE 3.
+           05  RED                 PIC S9(4) COMP-5 VALUE 4.
+           05  MAGENTA             PIC S9(4) COMP-5 VALUE 5.
+           05  YELLOW              PIC S9(4) COMP-5 VALUE 6.
+           05  WHITE               PIC S9(4) COMP-5 VALUE 7.
+
+       01  FILE-STATUS-AND-MISC.
+           05  SUPPLIER-FILE-STAT  PIC X(02).
+           05  WS-CODE             PIC X(01).
+               88  VALID-CODE      VALUE "A" "a" "C" "c" "D" "d".
+               88  VALID-ADD       VALUE "A" "a".
+               88  VALID-CHANGE    VALUE "C" "c".
+               88  VALID-DELETE    VALUE "D" "d".
+           05  WS-NEW-SUPPLIER-NAME PIC X(15).
+
+       01  CONFIRM-AND-ERROR-MESSAGES.
+           05  CONFIRM-MESSAGE     PIC X(32)
+               VALUE "Do you have a record to update?".
+
+      *-----------------------------------------------------------------
+       SCREEN                      SECTION.
+      *-----------------------------------------------------------------
+       01  OPENING-SCREEN.
+           05  BLANK SCREEN
+               BACKGROUND-COLOR BLUE   FOREGROUND-COLOR WHITE.
+
+           05  SCREEN-BASICS.
+               10  LINE  1 BLANK LINE  BACKGROUND-COLOR BLACK.
+               10  LINE  2 BLANK LINE  BACKGROUND-COLOR BLACK.
+               10  LINE  3 BLANK LINE  BACKGROUND-COLOR BLACK.
+               10  LINE  2 COLUMN 16
+                           VALUE "SUPPLIER MASTER MAINTENANCE"
+                           BACKGROUND-COLOR BLACK
+                           FOREGROUND-COLOR YELLOW.
+               10  LINE  5 COLUMN  7   VALUE "     SUPPLIER ID:".
+               10  LINE  7 COLUMN  7
+                           VALUE "TRANS CODE: (A)dd (C)hange (D)elete".
+               10  LINE  9 COLUMN  7   VALUE "  SUPPLIER NAME:".
+               10  LINE 10 COLUMN  7
+                           VALUE "------------------------------------".
+
+           05  SCREEN-VALUES.
+               10  SS-SUPPLIER-ID      PIC X(02) TO    SUP-ID
+                   LINE  5 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                       REVERSE-VIDEO AUTO.
+               10  SS-CODE             PIC X(01) TO    WS-CODE
+                   LINE  7 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                       REVERSE-VIDEO AUTO.
+               10  SS-SUPPLIER-NAME    PIC X(15) TO    SUP-NAME
+                   LINE  9 COLUMN 25   FOREGROUND-COLOR YELLOW
+                                       REVERSE-VIDEO AUTO.
+               10  LINE 12 BLANK LINE.
+               10  LINE 13 BLANK LINE.
+               10  LINE 15 BLANK LINE.
+
+       01  CONFIRM-SCREEN.
+           05  LINE 12 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05                          PIC X(32) FROM CONFIRM-MESSAGE
+               LINE 12 COLUMN  8
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05                          PIC X(01) USING CONFIRM-SW
+               LINE 12 COLUMN 40       BLINK AUTO
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+           05  LINE 13 BLANK LINE      BACKGROUND-COLOR BLACK.
+           05  LINE 13 COLUMN 19
+                       VALUE "(Y/y: Yes, N/n: No)"
+               BACKGROUND-COLOR BLACK  FOREGROUND-COLOR YELLOW.
+
+       01  ERROR-SCREEN.
+           05  LINE 15 BLANK LINE      BACKGROUND-COLOR RED.
+           05  LINE 15 COLUMN  7
+                       VALUE "Can't find/add supplier - check id!!"
+               BACKGROUND-COLOR RED    FOREGROUND-COLOR YELLOW.
+
+       01  CLEAR-ERROR-SCREEN.
+           05  LINE 15 BLANK LINE      BACKGROUND-COLOR BLUE.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure
+      *-----------------------------------------------------------------
+       100-UPDATE-SUPPLIER-FILE.
+           PERFORM 200-INITIATE-SUPPLIER-UPDATE.
+           PERFORM 200-PROCEED-SUPPLIER-UPDATE UNTIL CONFIRM-NO.
+           PERFORM 200-TERMINATE-SUPPLIER-UPDATE.
+
+           STOP RUN.
+
+      ******************************************************************
+       200-INITIATE-SUPPLIER-UPDATE.
+           PERFORM 300-OPEN-SUPPLIER-FILE.
+           PERFORM 300-INITIALIZE-SWITCHES.
+           IF  SUPPLIER-FILE-STAT = "00"
+               PERFORM 300-ASK-UPDATE
+           ELSE
+               DISPLAY "SUPPLIER UPDATE: CANNOT OPEN SUPPLIER-FILE, "
+                       "STATUS " SUPPLIER-FILE-STAT
+               MOVE    "N"     TO  CONFIRM-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+       200-PROCEED-SUPPLIER-UPDATE.
+           PERFORM 300-ENTER-UPDATE-RECORD.
+           PERFORM 300-PROCESS-SUPPLIER-RECORD.
+           PERFORM 300-ASK-UPDATE.
+
+      *-----------------------------------------------------------------
+       200-TERMINATE-SUPPLIER-UPDATE.
+           PERFORM 300-CLOSE-SUPPLIER-FILE.
+           PERFORM 300-OTHER-EOF-JOB.
+
+      ******************************************************************
+       300-OPEN-SUPPLIER-FILE.
+           OPEN I-O SUPPLIER-FILE.
+
+      *-----------------------------------------------------------------
+       300-INITIALIZE-SWITCHES.
+           INITIALIZE SWITCHES-AND-CONSTANTS.
+
+      *-----------------------------------------------------------------
+       300-ASK-UPDATE.
+           DISPLAY CONFIRM-SCREEN.
+           ACCEPT  CONFIRM-SCREEN.
+
+      *-----------------------------------------------------------------
+       300-ENTER-UPDATE-RECORD.
+           PERFORM 400-DISPLAY-OPENING-SCREEN.
+           PERFORM 400-ACCEPT-SUPPLIER-ID.
+           PERFORM 400-ACCEPT-TRANS-CODE   UNTIL VALID-CODE.
+           IF  VALID-ADD OR VALID-CHANGE
+               PERFORM 400-ACCEPT-SUPPLIER-NAME
+           END-IF.
+
+      *-----------------------------------------------------------------
+       300-PROCESS-SUPPLIER-RECORD.
+           EVALUATE TRUE
+               WHEN VALID-ADD
+                   PERFORM 400-ADD-SUPPLIER
+               WHEN VALID-CHANGE
+                   PERFORM 400-CHANGE-SUPPLIER
+               WHEN VALID-DELETE
+                   PERFORM 400-DELETE-SUPPLIER
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       300-CLOSE-SUPPLIER-FILE.
+           CLOSE   SUPPLIER-FILE.
+
+      *-----------------------------------------------------------------
+       300-OTHER-EOF-JOB.
+           DISPLAY "SUPPLIER MAINTENANCE FINISHED!!! " WITH ERASE EOS.
+
+      ******************************************************************
+       400-DISPLAY-OPENING-SCREEN.
+           INITIALIZE FILE-STATUS-AND-MISC SUPPLIER-RECORD.
+           DISPLAY OPENING-SCREEN.
+
+      *-----------------------------------------------------------------
+       400-ACCEPT-SUPPLIER-ID.
+           ACCEPT  SS-SUPPLIER-ID.
+
+      *-----------------------------------------------------------------
+       400-ACCEPT-TRANS-CODE.
+           ACCEPT  SS-CODE.
+
+      *-----------------------------------------------------------------
+       400-ACCEPT-SUPPLIER-NAME.
+           ACCEPT  SS-SUPPLIER-NAME.
+
+      *-----------------------------------------------------------------
+       400-ADD-SUPPLIER.
+           WRITE   SUPPLIER-RECORD
+               INVALID KEY     DISPLAY ERROR-SCREEN
+               NOT INVALID KEY DISPLAY CLEAR-ERROR-SCREEN.
+
+      *-----------------------------------------------------------------
+       400-CHANGE-SUPPLIER.
+           MOVE    SUP-NAME    TO  WS-NEW-SUPPLIER-NAME.
+           READ    SUPPLIER-FILE
+               INVALID KEY
+                   DISPLAY ERROR-SCREEN
+               NOT INVALID KEY
+                   MOVE    WS-NEW-SUPPLIER-NAME   TO  SUP-NAME
+                   REWRITE SUPPLIER-RECORD
+                       INVALID KEY
+                           DISPLAY ERROR-SCREEN
+                       NOT INVALID KEY
+                           DISPLAY CLEAR-ERROR-SCREEN
+                   END-REWRITE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       400-DELETE-SUPPLIER.
+           DELETE  SUPPLIER-FILE
+               INVALID KEY     DISPLAY ERROR-SCREEN
+               NOT INVALID KEY DISPLAY CLEAR-ERROR-SCREEN.
