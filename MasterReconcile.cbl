@@ -0,0 +1,594 @@
+      ******************************************************************
+      * This program reconciles the batch and online update paths: it
+      *    totals quantity and extended value on the prior day's
+      *    closing master against the current INVENT6 plus that day's
+      *    online-update journal and batch transaction history, and
+      *    reports any part where the numbers don't tie out, so a bad
+      *    online session gets caught before it feeds into the next
+      *    batch cycle.
+      *
+      * Used File
+      *    - Prior Day's Closing Master (Line Sequential, the dated
+      *      backup NightlyBatchDriver.cbl stages before CONVERT-FILE
+      *      overwrites INVENT6): defaults to D:\INVENT6-<yesterday>,
+      *      or a full path passed as the first command-line argument.
+      *    - Current Master Inventory File (Indexed Sequential): INVENT6
+      *    - Online Update Journal (Line Sequential): UPDJRNL.TXT
+      *    - Retained Batch Transaction History (Line Sequential):
+      *      TRANHIST.TXT
+      *    - Reconciliation Exception Report: RECONCIL.TXT
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 MASTER-RECONCILE.
+       AUTHOR.                     Aradhita Mohanty,
+                                   Byung Seon Kim,
+                                   Elena Sveshnikova,
+                                   Karadjordje Dabic,
+                                   Nadia Chubarev.
+       DATE-WRITTEN.               November 24, 2016.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  PRIOR-MASTER-IN
+                   ASSIGN DYNAMIC WS-PRIOR-MASTER-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS PRIOR-MASTER-STATUS.
+
+           SELECT  JOURNAL-FILE-IN
+                   ASSIGN TO "D:\UPDJRNL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS JOURNAL-FILE-STATUS.
+
+           SELECT  HISTORY-FILE-IN
+                   ASSIGN TO "D:\TRANHIST.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS HISTORY-FILE-STATUS.
+
+           SELECT  INVENT-FILE-IN
+                   ASSIGN TO "D:\INVENT6"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS PART-NUMBER-IN
+                   FILE STATUS IS INVENT-FILE-STATUS.
+
+           SELECT  RECONCILE-REPORT-OUT
+                   ASSIGN TO "D:\RECONCIL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+      *    Same 54-byte layout as INVENT-RECORD-IN (Copybooks/
+      *    InventRecord.cpy) - declared independently, like every other
+      *    program's own copy of this master record, because this FD
+      *    and INVENT-FILE-IN's FD below can't share one copybook's
+      *    field names in the same DATA DIVISION.
+       FD  PRIOR-MASTER-IN
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS PRIOR-MASTER-RECORD-IN.
+       01  PRIOR-MASTER-RECORD-IN.
+           05  PM-PART-NUMBER      PIC 9(05).
+           05  PM-PART-NAME        PIC X(20).
+           05  PM-QUANTITY         PIC 9(03).
+           05  PM-UNIT-PRICE       PIC 9(04)V99.
+           05  PM-REORDER-POINT    PIC 9(03).
+           05  PM-SUPPLIER-ID      PIC X(02).
+           05  PM-LOCATION-TABLE   OCCURS 3 TIMES.
+               10  PM-LOC-CODE     PIC X(02).
+               10  PM-LOC-QUANTITY PIC 9(03).
+
+      *    Same layout as JOURNAL-RECORD-OUT in OnlineUpdate.cbl.
+       FD  JOURNAL-FILE-IN
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS JOURNAL-RECORD-IN.
+       01  JOURNAL-RECORD-IN.
+           05  JRN-DATE-IN         PIC 9(08).
+           05  JRN-PART-NUMBER-IN  PIC 9(05).
+           05  JRN-CODE-IN         PIC X(01).
+           05  JRN-VALUE-IN        PIC 9(03).
+           05  JRN-OLD-QTY-IN      PIC 9(03).
+           05  JRN-NEW-QTY-IN      PIC 9(03).
+           05  JRN-DIFFERENCE-IN   PIC S9(03).
+           05  FILLER              PIC X(17).
+
+      *    Same layout as HISTORY-RECORD-OUT in BatchUpdate.cbl - the
+      *    retained receipt/sale history BATCH-UPDATE appends to every
+      *    run, read here so tonight's batch transactions are netted
+      *    in alongside the online-update journal instead of showing
+      *    up as false reconciliation exceptions.
+       FD  HISTORY-FILE-IN
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD-IN.
+       01  HISTORY-RECORD-IN.
+           05  HIST-DATE-IN        PIC 9(08).
+           05  HIST-PART-NUMBER-IN PIC 9(05).
+           05  HIST-CODE-IN        PIC X(01).
+           05  HIST-VALUE-IN       PIC 9(03).
+           05  FILLER              PIC X(03).
+
+       FD  INVENT-FILE-IN
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT-RECORD-IN.
+       COPY "InventRecord.cpy".
+
+       FD  RECONCILE-REPORT-OUT
+           RECORD CONTAINS 92 CHARACTERS
+           DATA RECORD IS RECONCILE-OUT.
+       01  RECONCILE-OUT               PIC X(92).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+      *    The title line of the reconciliation exception report.
+       01  RECONCILE-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(45)
+               VALUE "MASTER RECONCILIATION EXCEPTIONS for (".
+           05  RPT-PRIOR-NAME-O    PIC X(30).
+           05  FILLER              PIC X(01) VALUE ")".
+
+      *    The header line of the reconciliation exception report.
+       01  RECONCILE-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "PART NO".
+           05  FILLER              PIC X(10) VALUE "PRIOR QTY".
+           05  FILLER              PIC X(11) VALUE "NET CHANGE".
+           05  FILLER              PIC X(09) VALUE "EXPECTED".
+           05  FILLER              PIC X(09) VALUE "ACTUAL".
+           05  FILLER              PIC X(06) VALUE "DIFF".
+           05  FILLER              PIC X(13) VALUE "EXP VALUE".
+           05  FILLER              PIC X(13) VALUE "ACT VALUE".
+           05  FILLER              PIC X(10) VALUE "VAL DIFF".
+
+      *    One reconciliation exception detail line.
+       01  RECONCILE-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  RD-PART-NUMBER-O    PIC X(05).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RD-PRIOR-QTY-O      PIC ---9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RD-NET-CHANGE-O     PIC ----9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RD-EXPECTED-QTY-O   PIC ---9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RD-ACTUAL-QTY-O     PIC ---9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RD-DIFFERENCE-O     PIC ----9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RD-EXPECTED-VALUE-O PIC ----,---9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RD-ACTUAL-VALUE-O   PIC ----,---9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  RD-VALUE-DIFF-O     PIC ----,---9.99.
+
+      *    The footer line of the reconciliation exception report.
+       01  RECONCILE-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "PARTS COMPARED".
+           05  RF-COMPARED-O       PIC ZZZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "EXCEPTIONS FOUND".
+           05  RF-EXCEPTIONS-O     PIC ZZZZ9.
+
+      *    Every part on the prior day's closing master, keyed for
+      *    lookup while the current INVENT6 is walked.
+       01  PRIOR-MASTER-TABLE.
+           05  PM-COUNT            PIC 9(03) VALUE ZEROS.
+           05  PM-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON PM-COUNT
+                                   ASCENDING KEY IS PMT-PART-NUMBER
+                                   INDEXED BY PM-IDX.
+               10  PMT-PART-NUMBER     PIC 9(05).
+               10  PMT-QUANTITY        PIC 9(03).
+               10  PMT-UNIT-PRICE      PIC 9(04)V99.
+
+      *    Net quantity change per part from today's online-update
+      *    journal (sum of every JRN-DIFFERENCE-IN dated today).
+       01  JOURNAL-NET-TABLE.
+           05  JN-COUNT            PIC 9(03) VALUE ZEROS.
+           05  JN-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON JN-COUNT
+                                   INDEXED BY JN-IDX.
+               10  JNT-PART-NUMBER     PIC 9(05).
+               10  JNT-NET-DIFF        PIC S9(05).
+
+       01  SWITCHES-AND-COUNTERS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+           05  PM-EOF-SW           PIC X(01).
+           05  JN-EOF-SW           PIC X(01).
+           05  HIST-EOF-SW         PIC X(01).
+           05  INVENT-EOF-SW       PIC X(01).
+           05  WS-PRIOR-FOUND-SW   PIC X(01).
+               88  PRIOR-FOUND               VALUE "Y".
+           05  WS-NET-FOUND-SW     PIC X(01).
+               88  NET-FOUND                 VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  PRIOR-MASTER-STATUS PIC X(02).
+           05  JOURNAL-FILE-STATUS PIC X(02).
+           05  HISTORY-FILE-STATUS PIC X(02).
+           05  INVENT-FILE-STATUS  PIC X(02).
+
+      *    Working fields shared by the online-journal and batch-
+      *    history net-change accumulators (300-ACCUMULATE-NET-CHANGE).
+       01  ACCUMULATOR-WORK-AREAS.
+           05  WS-ACCUM-PART-NUMBER    PIC 9(05).
+           05  WS-ACCUM-DIFF           PIC S9(05).
+
+      *    The prior-day master file's dynamically-resolved file name.
+       01  BACKUP-FILE-NAME.
+           05  WS-PRIOR-MASTER-ARG PIC X(30).
+           05  WS-PRIOR-MASTER-NAME PIC X(30).
+
+       01  DATE-WORK-AREAS.
+           05  WS-TODAY            PIC 9(08).
+           05  WS-YESTERDAY-INT    PIC 9(09).
+           05  WS-YESTERDAY        PIC 9(08).
+
+      *    Working fields for the current part being compared.
+       01  COMPARE-WORK-AREAS.
+           05  WS-PRIOR-QTY        PIC 9(03).
+           05  WS-PRIOR-PRICE      PIC 9(04)V99.
+           05  WS-NET-CHANGE       PIC S9(05).
+           05  WS-EXPECTED-QTY     PIC S9(05).
+           05  WS-DIFFERENCE       PIC S9(05).
+           05  WS-EXPECTED-VALUE   PIC S9(07)V99.
+           05  WS-ACTUAL-VALUE     PIC S9(07)V99.
+           05  WS-VALUE-DIFF       PIC S9(07)V99.
+
+      *    End-of-run reconciliation totals.
+       01  RECONCILE-TOTALS.
+           05  CT-PARTS-COMPARED   PIC 9(05) VALUE ZEROS.
+           05  CT-EXCEPTIONS-FOUND PIC 9(05) VALUE ZEROS.
+           05  WS-PRIOR-TOTAL-QTY  PIC 9(09) VALUE ZEROS.
+           05  WS-PRIOR-TOTAL-VALUE PIC 9(09)V99 VALUE ZEROS.
+           05  WS-CURRENT-TOTAL-QTY PIC 9(09) VALUE ZEROS.
+           05  WS-CURRENT-TOTAL-VALUE PIC 9(09)V99 VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure
+      *-----------------------------------------------------------------
+       100-RECONCILE-MASTER.
+           PERFORM 200-DETERMINE-PRIOR-MASTER-NAME.
+           PERFORM 200-BUILD-PRIOR-MASTER-TABLE.
+           PERFORM 200-BUILD-JOURNAL-NET-TABLE.
+           PERFORM 200-BUILD-BATCH-NET-TABLE.
+           PERFORM 200-COMPARE-AGAINST-CURRENT-MASTER.
+           PERFORM 200-DISPLAY-RECONCILIATION-TOTALS.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Default to yesterday's dated INVENT6 backup (the name
+      * NightlyBatchDriver.cbl stages it under), or take a full path
+      * from the first command-line argument when one was passed.
+      *-----------------------------------------------------------------
+       200-DETERMINE-PRIOR-MASTER-NAME.
+           ACCEPT   WS-PRIOR-MASTER-ARG     FROM COMMAND-LINE.
+           IF  WS-PRIOR-MASTER-ARG NOT = SPACES
+               MOVE    WS-PRIOR-MASTER-ARG  TO  WS-PRIOR-MASTER-NAME
+           ELSE
+               MOVE    FUNCTION CURRENT-DATE(1:8)   TO  WS-TODAY
+               COMPUTE WS-YESTERDAY-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-TODAY) - 1
+               COMPUTE WS-YESTERDAY =
+                       FUNCTION DATE-OF-INTEGER(WS-YESTERDAY-INT)
+               STRING  "D:\INVENT6-" WS-YESTERDAY ".TXT"
+                       DELIMITED BY SIZE   INTO WS-PRIOR-MASTER-NAME
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Load every part on the prior day's closing master into
+      * PRIOR-MASTER-TABLE. A missing prior master leaves nothing to
+      * reconcile against, so the run is aborted.
+      *-----------------------------------------------------------------
+       200-BUILD-PRIOR-MASTER-TABLE.
+           OPEN    INPUT   PRIOR-MASTER-IN.
+           IF  PRIOR-MASTER-STATUS = "00"
+               MOVE    "N"     TO  PM-EOF-SW
+               READ    PRIOR-MASTER-IN
+                       AT END  MOVE "Y" TO PM-EOF-SW
+               PERFORM UNTIL PM-EOF-SW = "Y"
+                   ADD     1                       TO  PM-COUNT
+                   SET     PM-IDX                  TO  PM-COUNT
+                   MOVE    PM-PART-NUMBER  TO  PMT-PART-NUMBER(PM-IDX)
+                   MOVE    PM-QUANTITY     TO  PMT-QUANTITY(PM-IDX)
+                   MOVE    PM-UNIT-PRICE   TO  PMT-UNIT-PRICE(PM-IDX)
+                   ADD     PM-QUANTITY         TO  WS-PRIOR-TOTAL-QTY
+                   COMPUTE WS-PRIOR-TOTAL-VALUE =
+                           WS-PRIOR-TOTAL-VALUE +
+                           (PM-QUANTITY * PM-UNIT-PRICE)
+                   READ    PRIOR-MASTER-IN
+                           AT END  MOVE "Y" TO PM-EOF-SW
+               END-PERFORM
+               CLOSE   PRIOR-MASTER-IN
+           ELSE
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "MASTER RECONCILE: CANNOT OPEN PRIOR-DAY MASTER "
+                       WS-PRIOR-MASTER-NAME ", STATUS="
+                       PRIOR-MASTER-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Accumulate today's net quantity change per part from
+      * UPDJRNL.TXT. A missing journal simply means no online updates
+      * were made today - not an abend, every part's net change stays
+      * zero.
+      *-----------------------------------------------------------------
+       200-BUILD-JOURNAL-NET-TABLE.
+           IF  NOT ABEND-DETECTED
+               ACCEPT  WS-TODAY   FROM DATE YYYYMMDD
+               OPEN    INPUT   JOURNAL-FILE-IN
+               IF  JOURNAL-FILE-STATUS = "00"
+                   MOVE    "N"     TO  JN-EOF-SW
+                   READ    JOURNAL-FILE-IN
+                           AT END  MOVE "Y" TO JN-EOF-SW
+                   PERFORM UNTIL JN-EOF-SW = "Y"
+                       IF  JRN-DATE-IN = WS-TODAY
+                           PERFORM 300-ACCUMULATE-JOURNAL-ENTRY
+                       END-IF
+                       READ    JOURNAL-FILE-IN
+                               AT END  MOVE "Y" TO JN-EOF-SW
+                   END-PERFORM
+                   CLOSE   JOURNAL-FILE-IN
+               ELSE
+                   DISPLAY "MASTER RECONCILE: NO ONLINE-UPDATE JOURNAL "
+                           "FOR TODAY, STATUS=" JOURNAL-FILE-STATUS
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Accumulate today's net quantity change per part from the
+      * retained batch transaction history (TRANHIST.TXT), into the
+      * same JOURNAL-NET-TABLE the online-update journal feeds. A
+      * missing history file simply means BATCH-UPDATE has not run
+      * since this history file was introduced, or posted nothing
+      * today - not an abend.
+      *-----------------------------------------------------------------
+       200-BUILD-BATCH-NET-TABLE.
+           IF  NOT ABEND-DETECTED
+               OPEN    INPUT   HISTORY-FILE-IN
+               IF  HISTORY-FILE-STATUS = "00"
+                   MOVE    "N"     TO  HIST-EOF-SW
+                   READ    HISTORY-FILE-IN
+                           AT END  MOVE "Y" TO HIST-EOF-SW
+                   PERFORM UNTIL HIST-EOF-SW = "Y"
+                       IF  HIST-DATE-IN = WS-TODAY
+                           PERFORM 300-ACCUMULATE-BATCH-ENTRY
+                       END-IF
+                       READ    HISTORY-FILE-IN
+                               AT END  MOVE "Y" TO HIST-EOF-SW
+                   END-PERFORM
+                   CLOSE   HISTORY-FILE-IN
+               ELSE
+                   DISPLAY "MASTER RECONCILE: NO TRANSACTION HISTORY "
+                           "FOR TODAY, STATUS=" HISTORY-FILE-STATUS
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Roll one journal entry's quantity difference into
+      * JOURNAL-NET-TABLE via the shared accumulator.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-JOURNAL-ENTRY.
+           MOVE    JRN-PART-NUMBER-IN      TO  WS-ACCUM-PART-NUMBER.
+           MOVE    JRN-DIFFERENCE-IN       TO  WS-ACCUM-DIFF.
+           PERFORM 300-ACCUMULATE-NET-CHANGE.
+
+      *-----------------------------------------------------------------
+      * Accumulate today's batch transactions (receipts add, sales
+      * subtract) from TRANHIST.TXT into the same JOURNAL-NET-TABLE,
+      * so a part touched by ordinary batch volume is not flagged as
+      * a reconciliation exception.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-BATCH-ENTRY.
+           MOVE    HIST-PART-NUMBER-IN     TO  WS-ACCUM-PART-NUMBER.
+           EVALUATE TRUE
+               WHEN    HIST-CODE-IN = "R"
+                   MOVE    HIST-VALUE-IN       TO  WS-ACCUM-DIFF
+               WHEN    HIST-CODE-IN = "S"
+                   COMPUTE WS-ACCUM-DIFF = 0 - HIST-VALUE-IN
+               WHEN    OTHER
+                   MOVE    ZEROS               TO  WS-ACCUM-DIFF
+           END-EVALUATE.
+           PERFORM 300-ACCUMULATE-NET-CHANGE.
+
+      *-----------------------------------------------------------------
+      * Find WS-ACCUM-PART-NUMBER in JOURNAL-NET-TABLE, adding a new
+      * zeroed entry the first time that part is seen, and roll
+      * WS-ACCUM-DIFF into the running net change.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-NET-CHANGE.
+           SET     JN-IDX  TO  1.
+           MOVE    "N"     TO  WS-NET-FOUND-SW.
+           SEARCH  JN-ENTRY
+                   AT END
+                       ADD     1               TO  JN-COUNT
+                       SET     JN-IDX          TO  JN-COUNT
+                       MOVE    WS-ACCUM-PART-NUMBER   TO
+                               JNT-PART-NUMBER(JN-IDX)
+                       MOVE    ZEROS           TO
+                               JNT-NET-DIFF(JN-IDX)
+                   WHEN    JNT-PART-NUMBER(JN-IDX) =
+                           WS-ACCUM-PART-NUMBER
+                       CONTINUE
+           END-SEARCH.
+           ADD     WS-ACCUM-DIFF       TO  JNT-NET-DIFF(JN-IDX).
+
+      *-----------------------------------------------------------------
+      * Walk the current INVENT6 and compare each part's on-hand
+      * quantity against what the prior day's closing master plus
+      * today's net online-update change would predict.
+      *-----------------------------------------------------------------
+       200-COMPARE-AGAINST-CURRENT-MASTER.
+           IF  NOT ABEND-DETECTED
+               OPEN    INPUT   INVENT-FILE-IN
+               OPEN    OUTPUT  RECONCILE-REPORT-OUT
+               IF  INVENT-FILE-STATUS = "00"
+                   PERFORM 300-PRINT-RECONCILE-TITLES
+                   MOVE    "N"     TO  INVENT-EOF-SW
+                   READ    INVENT-FILE-IN
+                           AT END  MOVE "Y" TO INVENT-EOF-SW
+                   PERFORM UNTIL INVENT-EOF-SW = "Y"
+                       PERFORM 300-COMPARE-ONE-PART
+                       READ    INVENT-FILE-IN
+                               AT END  MOVE "Y" TO INVENT-EOF-SW
+                   END-PERFORM
+                   PERFORM 300-PRINT-RECONCILE-FOOTER
+               ELSE
+                   SET     ABEND-DETECTED  TO  TRUE
+                   DISPLAY "MASTER RECONCILE: CANNOT OPEN INVENT6, "
+                           "STATUS=" INVENT-FILE-STATUS
+               END-IF
+               CLOSE   INVENT-FILE-IN
+                       RECONCILE-REPORT-OUT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Compare one current-master part against the prior master plus
+      * its net online-update change. A part not on the prior master
+      * (added by last night's batch run) has nothing to tie out
+      * against and is skipped.
+      *-----------------------------------------------------------------
+       300-COMPARE-ONE-PART.
+           ADD     QUANTITY-IN                     TO
+                   WS-CURRENT-TOTAL-QTY.
+           COMPUTE WS-CURRENT-TOTAL-VALUE =
+                   WS-CURRENT-TOTAL-VALUE +
+                   (QUANTITY-IN * UNIT-PRICE-IN).
+           PERFORM 300-LOOKUP-PRIOR-QUANTITY.
+           IF  PRIOR-FOUND
+               ADD     1                       TO  CT-PARTS-COMPARED
+               PERFORM 300-LOOKUP-NET-CHANGE
+               COMPUTE WS-EXPECTED-QTY =
+                       WS-PRIOR-QTY + WS-NET-CHANGE
+      *        Both sides valued at today's UNIT-PRICE-IN, not
+      *        yesterday's WS-PRIOR-PRICE - a batch receipt legitimately
+      *        re-blends UNIT-PRICE-IN via ComputeValue's weighted-
+      *        average cost, so pricing it against the stale prior
+      *        price would flag every such part as a false exception
+      *        even when its quantity ties out exactly. Valuing both
+      *        sides at the same current price means only quantity-
+      *        level drift shows up as a value difference.
+               COMPUTE WS-EXPECTED-VALUE ROUNDED =
+                       WS-EXPECTED-QTY * UNIT-PRICE-IN
+               COMPUTE WS-ACTUAL-VALUE ROUNDED =
+                       QUANTITY-IN * UNIT-PRICE-IN
+               COMPUTE WS-VALUE-DIFF =
+                       WS-ACTUAL-VALUE - WS-EXPECTED-VALUE
+               IF  WS-EXPECTED-QTY NOT = QUANTITY-IN
+                       OR WS-VALUE-DIFF NOT = ZEROS
+                   COMPUTE WS-DIFFERENCE = QUANTITY-IN - WS-EXPECTED-QTY
+                   ADD     1                   TO  CT-EXCEPTIONS-FOUND
+                   PERFORM 300-WRITE-RECONCILE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look up the current part's prior-day quantity by binary search
+      * (PRIOR-MASTER-TABLE was loaded in the ascending order the
+      * prior master file was written in).
+      *-----------------------------------------------------------------
+       300-LOOKUP-PRIOR-QUANTITY.
+           MOVE    "N"     TO  WS-PRIOR-FOUND-SW.
+           MOVE    ZEROS   TO  WS-PRIOR-QTY.
+           MOVE    ZEROS   TO  WS-PRIOR-PRICE.
+           IF  PM-COUNT > ZEROS
+               SET     PM-IDX  TO  1
+               SEARCH  ALL PM-ENTRY
+                       WHEN    PMT-PART-NUMBER(PM-IDX) = PART-NUMBER-IN
+                           MOVE    "Y"                 TO
+                                   WS-PRIOR-FOUND-SW
+                           MOVE    PMT-QUANTITY(PM-IDX) TO  WS-PRIOR-QTY
+                           MOVE    PMT-UNIT-PRICE(PM-IDX) TO
+                                   WS-PRIOR-PRICE
+               END-SEARCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look up today's net online-update change for the current part.
+      * A part with no journal entries at all defaults to zero.
+      *-----------------------------------------------------------------
+       300-LOOKUP-NET-CHANGE.
+           MOVE    ZEROS   TO  WS-NET-CHANGE.
+           IF  JN-COUNT > ZEROS
+               SET     JN-IDX  TO  1
+               SEARCH  JN-ENTRY
+                       WHEN    JNT-PART-NUMBER(JN-IDX) = PART-NUMBER-IN
+                           MOVE    JNT-NET-DIFF(JN-IDX)   TO
+                                   WS-NET-CHANGE
+               END-SEARCH
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Print the title and header of the reconciliation exception
+      * report.
+      *-----------------------------------------------------------------
+       300-PRINT-RECONCILE-TITLES.
+           MOVE    WS-PRIOR-MASTER-NAME   TO  RPT-PRIOR-NAME-O.
+           WRITE   RECONCILE-OUT   FROM    RECONCILE-TITLE
+                   AFTER ADVANCING 1   LINES.
+           WRITE   RECONCILE-OUT   FROM    RECONCILE-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES          TO  RECONCILE-OUT.
+           WRITE   RECONCILE-OUT.
+
+      *-----------------------------------------------------------------
+      * Print one reconciliation exception detail line.
+      *-----------------------------------------------------------------
+       300-WRITE-RECONCILE-EXCEPTION.
+           MOVE    PART-NUMBER-IN      TO  RD-PART-NUMBER-O.
+           MOVE    WS-PRIOR-QTY        TO  RD-PRIOR-QTY-O.
+           MOVE    WS-NET-CHANGE       TO  RD-NET-CHANGE-O.
+           MOVE    WS-EXPECTED-QTY     TO  RD-EXPECTED-QTY-O.
+           MOVE    QUANTITY-IN         TO  RD-ACTUAL-QTY-O.
+           MOVE    WS-DIFFERENCE       TO  RD-DIFFERENCE-O.
+           MOVE    WS-EXPECTED-VALUE   TO  RD-EXPECTED-VALUE-O.
+           MOVE    WS-ACTUAL-VALUE     TO  RD-ACTUAL-VALUE-O.
+           MOVE    WS-VALUE-DIFF       TO  RD-VALUE-DIFF-O.
+           WRITE   RECONCILE-OUT       FROM    RECONCILE-DETAIL.
+
+      *-----------------------------------------------------------------
+      * Print the reconciliation exception report's summary footer.
+      *-----------------------------------------------------------------
+       300-PRINT-RECONCILE-FOOTER.
+           MOVE    CT-PARTS-COMPARED      TO  RF-COMPARED-O.
+           MOVE    CT-EXCEPTIONS-FOUND    TO  RF-EXCEPTIONS-O.
+           WRITE   RECONCILE-OUT   FROM    RECONCILE-FOOTER
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * Display the run's grand totals on the console.
+      *-----------------------------------------------------------------
+       200-DISPLAY-RECONCILIATION-TOTALS.
+           IF  ABEND-DETECTED
+               DISPLAY "MASTER RECONCILE ABORTED - SEE MESSAGES ABOVE"
+           ELSE
+               DISPLAY "MASTER RECONCILIATION COMPLETED!!!"
+               DISPLAY "  PRIOR MASTER FILE ............. "
+                       WS-PRIOR-MASTER-NAME
+               DISPLAY "  PARTS COMPARED ................ "
+                       CT-PARTS-COMPARED
+               DISPLAY "  EXCEPTIONS FOUND ............... "
+                       CT-EXCEPTIONS-FOUND
+               DISPLAY "  PRIOR TOTAL QUANTITY ........... "
+                       WS-PRIOR-TOTAL-QTY
+               DISPLAY "  PRIOR TOTAL VALUE ............... "
+                       WS-PRIOR-TOTAL-VALUE
+               DISPLAY "  CURRENT TOTAL QUANTITY .......... "
+                       WS-CURRENT-TOTAL-QTY
+               DISPLAY "  CURRENT TOTAL VALUE .............. "
+                       WS-CURRENT-TOTAL-VALUE
+           END-IF.
