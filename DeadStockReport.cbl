@@ -0,0 +1,354 @@
+      ******************************************************************
+      * This program is to print the Dead Stock report - parts on the
+      * indexed master file with no receipts or sales recorded against
+      * them in the retained transaction history within a configurable
+      * trailing window.
+      *
+      * Used File
+      *    - Master Inventory File (Indexed Sequential): INVENT6
+      *    - Retained Transaction History: TRANHIST.TXT
+      *    - Dead Stock Report File: DEADSTCK.TXT
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 DEAD-STOCK-REPORT.
+       AUTHOR.                     Aradhita Mohanty,
+                                   Byung Seon Kim,
+                                   Elena Sveshnikova,
+                                   Karadjordje Dabic,
+                                   Nadia Chubarev.
+       DATE-WRITTEN.               November 24, 2016.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  INVENT-FILE-IN
+                   ASSIGN TO "D:\INVENT6"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS PART-NUMBER-IN
+                   FILE STATUS IS INVENT-FILE-STAT.
+
+           SELECT  HISTORY-FILE-IN
+                   ASSIGN TO "D:\TRANHIST.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS HISTORY-FILE-STAT.
+
+           SELECT  DEADSTOCK-REPORT-OUT
+                   ASSIGN TO "D:\DEADSTCK.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+       FD  INVENT-FILE-IN
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT-RECORD-IN.
+       COPY "InventRecord.cpy".
+
+       FD  HISTORY-FILE-IN
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD-IN.
+       01  HISTORY-RECORD-IN.
+           05  HIST-DATE-IN        PIC 9(08).
+           05  HIST-PART-NUMBER-IN PIC 9(05).
+           05  HIST-CODE-IN        PIC X(01).
+           05  HIST-VALUE-IN       PIC 9(03).
+           05  FILLER              PIC X(03).
+
+       FD  DEADSTOCK-REPORT-OUT
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS DEADSTOCK-OUT.
+       01  DEADSTOCK-OUT               PIC X(53).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+      *    This record is for printing the title of the dead stock
+      *    report.
+       01  DEADSTOCK-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(19)
+               VALUE "DEAD STOCK REPORT (".
+           05  WINDOW-DAYS-O       PIC ZZ9.
+           05  FILLER              PIC X(19) VALUE " DAY WINDOW)".
+
+      *    This record is for printing the header of the dead stock
+      *    report.
+       01  DEADSTOCK-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "PART NO".
+           05  FILLER              PIC X(22) VALUE "PART NAME".
+           05  FILLER              PIC X(05) VALUE " OH".
+           05  FILLER              PIC X(08) VALUE "PRICE".
+           05  FILLER              PIC X(08) VALUE "   VALUE".
+
+      *    This record is for printing one dead-stock part.
+       01  DEADSTOCK-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DEADSTOCK-PART-O    PIC X(05).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  DEADSTOCK-NAME-O    PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DEADSTOCK-QTY-O     PIC ZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DEADSTOCK-PRICE-O   PIC ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DEADSTOCK-VALUE-O   PIC $$$,$$9.99.
+
+      *    This record is for printing the footer of the dead stock
+      *    report.
+       01  DEADSTOCK-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FOOTER-NAME         PIC X(22).
+           05  FOOTER-COUNTER      PIC ZZZ9.
+
+      *    Every distinct part number with at least one receipt or
+      *    sale recorded in HISTORY-FILE-IN within the trailing window
+      *    - built by a pre-pass over the whole history file before
+      *    INVENT-FILE-IN is read.
+       01  ACTIVE-PARTS-TABLE.
+           05  AP-ENTRY-COUNT      PIC 9(03) VALUE ZEROS.
+           05  AP-ENTRY            OCCURS 0 TO 999 TIMES
+                                   DEPENDING ON AP-ENTRY-COUNT
+                                   ASCENDING KEY IS AP-PART-NUMBER
+                                   INDEXED BY AP-IDX.
+               10  AP-PART-NUMBER      PIC 9(05).
+
+       01  SWITCHES-AND-COUNTERS.
+           05  EOF-SW              PIC X(01) VALUE "N".
+           05  HIST-EOF-SW         PIC X(01) VALUE "N".
+           05  READ-CNT            PIC 9(03) VALUE ZEROS.
+           05  DEAD-CNT            PIC 9(03) VALUE ZEROS.
+           05  FOUND-SW            PIC X(01) VALUE "N".
+           05  INVENT-FILE-STAT    PIC X(02).
+           05  HISTORY-FILE-STAT   PIC X(02).
+
+      *    A missing INVENT6 leaves nothing to report on - flagged here
+      *    so 100-PRINT-DEAD-STOCK-REPORT can skip straight to a
+      *    non-zero RETURN-CODE instead of reading an unopened file.
+       01  RUN-ABEND-STATUS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+
+      *    The trailing window (in days) a part must show no movement
+      *    in to be reported as dead stock. Defaults to 90 days;
+      *    overridden by passing a day count as the first command-line
+      *    argument (e.g. "DeadStockReport 30").
+       01  WS-WINDOW-DAYS          PIC 9(03) VALUE 90.
+       01  WS-WINDOW-ARG           PIC X(03).
+
+       01  DATE-WORK-AREAS.
+           05  WS-TODAY            PIC 9(08).
+           05  WS-TODAY-INT        PIC 9(09).
+           05  WS-CUTOFF-INT       PIC 9(09).
+           05  WS-HIST-INT         PIC 9(09).
+
+       01  LINK-PARAMETERS.
+           05  LS-QUANTITY         PIC 9(03).
+           05  LS-UNIT-PRICE       PIC 9(04)V99.
+           05  LS-VALUE            PIC 9(05)V99.
+           05  LS-RECEIPT-QUANTITY PIC 9(03).
+           05  LS-RECEIPT-COST     PIC 9(04)V99.
+           05  LS-NEW-UNIT-COST    PIC 9(04)V99.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure
+      *-----------------------------------------------------------------
+       100-PRINT-DEAD-STOCK-REPORT.
+           PERFORM 200-INITIATE-DEAD-STOCK-REPORT.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-PRINT-DEAD-STOCK-REPORT UNTIL EOF-SW = "Y"
+           END-IF.
+           PERFORM 200-TERMINATE-DEAD-STOCK-REPORT.
+           IF  ABEND-DETECTED
+               MOVE    16      TO  RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Work out the trailing window, build the table of parts with
+      * recent movement, then open the report files and read the
+      * first master record.
+      *-----------------------------------------------------------------
+       200-INITIATE-DEAD-STOCK-REPORT.
+           PERFORM 300-DETERMINE-WINDOW.
+           PERFORM 300-BUILD-ACTIVE-PARTS-TABLE.
+           PERFORM 300-OPEN-REPORT-FILES.
+           IF  NOT ABEND-DETECTED
+               PERFORM 300-READ-INVENTORY-FILE
+               PERFORM 300-PRINT-REPORT-TITLE
+               PERFORM 300-PRINT-REPORT-HEADER
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Print one dead-stock detail line if the current part has no
+      * recent movement, and read the next master record.
+      *-----------------------------------------------------------------
+       200-PRINT-DEAD-STOCK-REPORT.
+           PERFORM 300-COMPUTE-INVENTORY-VALUE.
+           PERFORM 300-CHECK-IF-DEAD-STOCK.
+           IF  NOT FOUND-SW = "Y"
+               PERFORM 300-PRINT-DEADSTOCK-DETAIL
+           END-IF.
+           PERFORM 300-READ-INVENTORY-FILE.
+
+      *-----------------------------------------------------------------
+      * Print the footer and close the report files.
+      *-----------------------------------------------------------------
+       200-TERMINATE-DEAD-STOCK-REPORT.
+           PERFORM 300-PRINT-REPORT-FOOTER.
+           PERFORM 300-CLOSE-REPORT-FILES.
+
+      *-----------------------------------------------------------------
+      * Default to WS-WINDOW-DAYS, or take the window from the first
+      * command-line argument when one was passed. Compute the cutoff
+      * date (today minus the window, as an integer day count) that
+      * HIST-DATE-IN is compared against.
+      *-----------------------------------------------------------------
+       300-DETERMINE-WINDOW.
+           ACCEPT  WS-WINDOW-ARG   FROM COMMAND-LINE.
+           IF  WS-WINDOW-ARG IS NUMERIC AND WS-WINDOW-ARG > ZEROS
+               MOVE    WS-WINDOW-ARG   TO  WS-WINDOW-DAYS
+           END-IF.
+           MOVE    FUNCTION CURRENT-DATE(1:8)     TO  WS-TODAY.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-WINDOW-DAYS.
+
+      *-----------------------------------------------------------------
+      * Read every retained history record and remember the distinct
+      * part numbers with a receipt or sale on or after the cutoff
+      * date.
+      *-----------------------------------------------------------------
+      *    A missing TRANHIST.TXT (e.g. the first run, before
+      *    BATCH-UPDATE has ever written a history record) just means
+      *    no part has any recorded movement yet - leave
+      *    ACTIVE-PARTS-TABLE empty rather than treat it as a failure,
+      *    so every part is correctly reported as dead stock.
+       300-BUILD-ACTIVE-PARTS-TABLE.
+           OPEN    INPUT   HISTORY-FILE-IN.
+           IF  HISTORY-FILE-STAT = "00"
+               READ    HISTORY-FILE-IN
+                       AT END  MOVE "Y" TO HIST-EOF-SW
+               END-READ
+               PERFORM UNTIL HIST-EOF-SW = "Y"
+                   COMPUTE WS-HIST-INT =
+                           FUNCTION INTEGER-OF-DATE(HIST-DATE-IN)
+                   IF  WS-HIST-INT >= WS-CUTOFF-INT
+                       PERFORM 400-ADD-ACTIVE-PART
+                   END-IF
+                   READ    HISTORY-FILE-IN
+                           AT END  MOVE "Y" TO HIST-EOF-SW
+               END-PERFORM
+               CLOSE   HISTORY-FILE-IN
+           ELSE
+               DISPLAY "DEAD STOCK REPORT: NO TRANHIST.TXT FOUND, "
+                       "STATUS " HISTORY-FILE-STAT
+                       " - TREATING ALL PARTS AS NO MOVEMENT"
+           END-IF.
+           IF  AP-ENTRY-COUNT > ZEROS
+               SORT    AP-ENTRY    ASCENDING KEY AP-PART-NUMBER
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Add HIST-PART-NUMBER-IN to ACTIVE-PARTS-TABLE if it is not
+      * already there.
+      *-----------------------------------------------------------------
+       400-ADD-ACTIVE-PART.
+           SET     AP-IDX  TO  1.
+           SEARCH  AP-ENTRY
+                   AT END
+                       ADD     1               TO  AP-ENTRY-COUNT
+                       SET     AP-IDX          TO  AP-ENTRY-COUNT
+                       MOVE    HIST-PART-NUMBER-IN    TO
+                               AP-PART-NUMBER(AP-IDX)
+                   WHEN    AP-PART-NUMBER(AP-IDX) = HIST-PART-NUMBER-IN
+                       CONTINUE
+           END-SEARCH.
+
+      *-----------------------------------------------------------------
+       300-OPEN-REPORT-FILES.
+           OPEN    INPUT   INVENT-FILE-IN
+                   OUTPUT  DEADSTOCK-REPORT-OUT.
+           IF  INVENT-FILE-STAT NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "DEAD STOCK REPORT: CANNOT OPEN INVENT-FILE-IN,"
+                       " STATUS " INVENT-FILE-STAT
+           END-IF.
+
+      *-----------------------------------------------------------------
+       300-READ-INVENTORY-FILE.
+           READ INVENT-FILE-IN
+                   AT END      MOVE "Y" TO EOF-SW
+                   NOT AT END  ADD 1 TO READ-CNT.
+
+      *-----------------------------------------------------------------
+       300-COMPUTE-INVENTORY-VALUE.
+           MOVE    QUANTITY-IN     TO  LS-QUANTITY.
+           MOVE    UNIT-PRICE-IN   TO  LS-UNIT-PRICE.
+           MOVE    ZEROS           TO  LS-RECEIPT-QUANTITY
+                                       LS-RECEIPT-COST.
+           CALL    "ComputeValue"  USING LINK-PARAMETERS.
+
+      *-----------------------------------------------------------------
+      * Set FOUND-SW to "Y" when the current part shows up in
+      * ACTIVE-PARTS-TABLE (has recent movement, so it is not dead
+      * stock).
+      *-----------------------------------------------------------------
+       300-CHECK-IF-DEAD-STOCK.
+           MOVE    "N"     TO  FOUND-SW.
+           SET     AP-IDX  TO  1.
+           SEARCH  ALL AP-ENTRY
+                   AT END
+                       MOVE    "N"     TO  FOUND-SW
+                   WHEN    AP-PART-NUMBER(AP-IDX) = PART-NUMBER-IN
+                       MOVE    "Y"     TO  FOUND-SW
+           END-SEARCH.
+
+      *-----------------------------------------------------------------
+       300-PRINT-DEADSTOCK-DETAIL.
+           MOVE    PART-NUMBER-IN      TO  DEADSTOCK-PART-O.
+           MOVE    PART-NAME-IN        TO  DEADSTOCK-NAME-O.
+           MOVE    QUANTITY-IN         TO  DEADSTOCK-QTY-O.
+           MOVE    UNIT-PRICE-IN       TO  DEADSTOCK-PRICE-O.
+           MOVE    LS-VALUE            TO  DEADSTOCK-VALUE-O.
+           WRITE   DEADSTOCK-OUT       FROM    DEADSTOCK-DETAIL.
+           ADD     1                   TO  DEAD-CNT.
+
+      *-----------------------------------------------------------------
+       300-PRINT-REPORT-TITLE.
+           MOVE    WS-WINDOW-DAYS  TO  WINDOW-DAYS-O.
+           WRITE   DEADSTOCK-OUT   FROM    DEADSTOCK-TITLE
+                   AFTER ADVANCING 1   LINES.
+
+      *-----------------------------------------------------------------
+       300-PRINT-REPORT-HEADER.
+           WRITE   DEADSTOCK-OUT   FROM    DEADSTOCK-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES          TO  DEADSTOCK-OUT.
+           WRITE   DEADSTOCK-OUT.
+
+      *-----------------------------------------------------------------
+       300-PRINT-REPORT-FOOTER.
+           MOVE    "MASTER RECORDS READ"   TO  FOOTER-NAME.
+           MOVE    READ-CNT                TO  FOOTER-COUNTER.
+           WRITE   DEADSTOCK-OUT   FROM    DEADSTOCK-FOOTER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    "DEAD STOCK PARTS FOUND" TO  FOOTER-NAME.
+           MOVE    DEAD-CNT                 TO  FOOTER-COUNTER.
+           WRITE   DEADSTOCK-OUT   FROM    DEADSTOCK-FOOTER.
+
+      *-----------------------------------------------------------------
+       300-CLOSE-REPORT-FILES.
+           CLOSE   INVENT-FILE-IN
+                   DEADSTOCK-REPORT-OUT.
