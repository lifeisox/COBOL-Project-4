@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Shared master inventory record layout.
+      * Included by programs that read INVENT4/5/6 sequentially keyed
+      * on PART-NUMBER-IN (currently INVENTORY-REPORT, DEAD-STOCK-
+      * REPORT, and MASTER-RECONCILE).
+      ******************************************************************
+       01  INVENT-RECORD-IN.
+           05  PART-NUMBER-IN      PIC 9(05).
+           05  PART-NAME-IN        PIC X(20).
+           05  QUANTITY-IN         PIC 9(03).
+           05  UNIT-PRICE-IN       PIC 9(04)V99.
+           05  REORDER-POINT-IN    PIC 9(03).
+           05  SUPPLIER-ID-IN      PIC X(02).
+      *    Per-location on-hand breakdown; QUANTITY-IN above is the
+      *    part-level total of LOC-QUANTITY-IN across all locations.
+           05  LOCATION-TABLE-IN   OCCURS 3 TIMES.
+               10  LOC-CODE-IN     PIC X(02).
+               10  LOC-QUANTITY-IN PIC 9(03).
