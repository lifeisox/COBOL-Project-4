@@ -29,34 +29,56 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                SECTION.
        FILE-CONTROL.
-           SELECT  INVENT-FILE-IN   
+           SELECT  INVENT-FILE-IN
                    ASSIGN TO "D:\INVENT5.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-                   
-           SELECT  INVENT-FILE-OUT   
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INVENT-IN-STATUS.
+
+           SELECT  INVENT-FILE-OUT
                    ASSIGN TO "D:\INVENT6"
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS SEQUENTIAL
                    RECORD KEY IS PART-NUMBER-OUT
                    FILE STATUS IS INVENT-FILE-STATUS.
                    
-           SELECT  SUPPLIER-FILE-IN   
+           SELECT  SUPPLIER-FILE-IN
                    ASSIGN TO "D:\SUPPLIERS.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SUPPLY-IN-STATUS.
                    
-           SELECT  SUPPLIER-FILE-OUT   
+      *    ACCESS MODE IS DYNAMIC so 200-VALIDATE-SUPPLIER-IDS can look
+      *    a supplier id up at random by key once both conversion
+      *    passes have finished, in addition to the sequential WRITEs
+      *    done while building the file.
+           SELECT  SUPPLIER-FILE-OUT
                    ASSIGN TO "D:\SUPPLIER"
                    ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
+                   ACCESS MODE IS DYNAMIC
                    RECORD KEY IS SUPPLIER-ID-OUT
-                   FILE STATUS IS SUPPLY-FILE-STATUS.   
+                   FILE STATUS IS SUPPLY-FILE-STATUS.
+
+      *    Rejected-record log: every WRITE against INVENT-FILE-OUT or
+      *    SUPPLIER-FILE-OUT that fails INVALID KEY is logged here
+      *    with its file status code, instead of only DISPLAY-ed to a
+      *    console nobody reviews afterward.
+           SELECT  REJECT-FILE-OUT
+                   ASSIGN TO "D:\CONVERRS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REJECT-FILE-STATUS.
+
+      *    Cross-file supplier-id validation: lists inventory parts
+      *    whose SUPPLIER-ID-OOUT does not exist in the supplier file.
+           SELECT  ORPHAN-REPORT-OUT
+                   ASSIGN TO "D:\ORPHANID.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ORPHAN-FILE-STATUS.
                    
       ******************************************************************
        DATA                        DIVISION.
       *-----------------------------------------------------------------
        FILE                        SECTION.
        FD  INVENT-FILE-IN
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVEN-RECORD-IN.
        01  INVENT-RECORD-IN.
            05  PART-NUMBER-IN      PIC 9(05).
@@ -65,9 +87,12 @@
            05  UNIT-PRICE-IN       PIC 9(04)V99.
            05  REORDER-POINT-IN    PIC 9(03).
            05  SUPPLIER-ID-IN      PIC X(02).
-       
+           05  LOCATION-TABLE-IN   OCCURS 3 TIMES.
+               10  LOC-CODE-IN     PIC X(02).
+               10  LOC-QUANTITY-IN PIC 9(03).
+
        FD  INVENT-FILE-OUT
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 54 CHARACTERS
            DATA RECORD IS INVENT-RECORD-OUT.
        01  INVENT-RECORD-OUT.
            05  PART-NUMBER-OUT     PIC 9(05).
@@ -76,6 +101,9 @@
            05  UNIT-PRICE-OUT      PIC 9(04)V99.
            05  REORDER-POINT-OUT   PIC 9(03).
            05  SUPPLIER-ID-OOUT    PIC X(02).
+           05  LOCATION-TABLE-OUT  OCCURS 3 TIMES.
+               10  LOC-CODE-OUT    PIC X(02).
+               10  LOC-QUANTITY-OUT PIC 9(03).
        
        FD  SUPPLIER-FILE-IN
            RECORD CONTAINS 17 CHARACTERS
@@ -90,8 +118,29 @@
        01  SUPPLIER-RECORD-OUT.
            05  SUPPLIER-ID-OUT    PIC X(02).
            05  SUPPLIER-NAME-OUT   PIC X(15).
-           
-      *-----------------------------------------------------------------     
+
+       FD  REJECT-FILE-OUT
+           RECORD CONTAINS 70 CHARACTERS
+           DATA RECORD IS REJECT-RECORD-OUT.
+       01  REJECT-RECORD-OUT.
+           05  REJ-SOURCE-FILE     PIC X(10).
+           05  REJ-FILE-STATUS     PIC X(02).
+           05  FILLER              PIC X(01).
+           05  REJ-RECORD-DATA     PIC X(54).
+           05  FILLER              PIC X(03).
+
+       FD  ORPHAN-REPORT-OUT
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS ORPHAN-RECORD-OUT.
+       01  ORPHAN-RECORD-OUT.
+           05  ORPH-PART-NUMBER    PIC 9(05).
+           05  FILLER              PIC X(03).
+           05  ORPH-SUPPLIER-ID    PIC X(02).
+           05  FILLER              PIC X(03).
+           05  ORPH-MESSAGE        PIC X(27)
+                   VALUE "SUPPLIER ID NOT ON FILE".
+
+      *-----------------------------------------------------------------
        WORKING-STORAGE             SECTION.
       *-----------------------------------------------------------------
        01  SWITCHES-AND-COUNTERS.
@@ -99,7 +148,19 @@
                88  NOMORE-RECORD             VALUE "Y".
            05  INVENT-FILE-STATUS  PIC X(02).
            05  SUPPLY-FILE-STATUS  PIC X(02).
-           
+           05  REJECT-FILE-STATUS  PIC X(02).
+           05  ORPHAN-FILE-STATUS  PIC X(02).
+           05  ORPHAN-COUNT        PIC 9(05)   VALUE ZEROS.
+
+      *    A missing source file leaves nothing to convert for that
+      *    half of the run - flagged here so 100-CONVERT-FILE can
+      *    report a non-zero RETURN-CODE for a calling batch driver.
+       01  RUN-ABEND-STATUS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+           05  INVENT-IN-STATUS    PIC X(02).
+           05  SUPPLY-IN-STATUS    PIC X(02).
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       *-----------------------------------------------------------------
@@ -107,8 +168,14 @@
       *-----------------------------------------------------------------
        100-CONVERT-FILE.
            PERFORM 200-CONVERT-INVENTORY-FILE.
-           PERFORM 200-CONVERT-SUPPLIER-FILE.
-           STOP RUN.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-CONVERT-SUPPLIER-FILE
+           END-IF.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-VALIDATE-SUPPLIER-IDS
+           END-IF.
+           PERFORM 400-SET-RETURN-CODE.
+           EXIT PROGRAM.
            
       ******************************************************************     
        200-CONVERT-INVENTORY-FILE.
@@ -121,7 +188,17 @@
            PERFORM 300-INITIATE-SUPPLY-CONVERT.
            PERFORM 300-PROCEED-SUPPLY-CONVERT UNTIL NOMORE-RECORD.
            PERFORM 300-TERMINATE-SUPPLY-CONVERT.
-           
+
+      *-----------------------------------------------------------------
+      * Once both files have been built, confirm every SUPPLIER-ID-OOUT
+      * referenced by an inventory record actually exists in the
+      * supplier file, listing any orphaned part numbers.
+      *-----------------------------------------------------------------
+       200-VALIDATE-SUPPLIER-IDS.
+           PERFORM 300-INITIATE-SUPPLIER-VALIDATION.
+           PERFORM 300-PROCEED-SUPPLIER-VALIDATION UNTIL NOMORE-RECORD.
+           PERFORM 300-TERMINATE-SUPPLIER-VALIDATION.
+
       ******************************************************************     
       * Open source and target files for converting.
       * Initialize variables that used as switches 
@@ -130,7 +207,11 @@
        300-INITIATE-INVENT-CONVERT.
            PERFORM 400-OPEN-INVENT-FILES.
            PERFORM 400-INITIALIZE-SWITCHES-AND-COUNTERS.
-           PERFORM 400-READ-INVENT-FILE-IN.
+           IF  INVENT-IN-STATUS = "00"
+               PERFORM 400-READ-INVENT-FILE-IN
+           ELSE
+               SET     NOMORE-RECORD   TO  TRUE
+           END-IF.
            
       *-----------------------------------------------------------------
       * Write target file from source file. 
@@ -156,7 +237,11 @@
        300-INITIATE-SUPPLY-CONVERT.
            PERFORM 400-OPEN-SUPPLY-FILES.
            PERFORM 400-INITIALIZE-SWITCHES-AND-COUNTERS.
-           PERFORM 400-READ-SUPPLY-FILE-IN.
+           IF  SUPPLY-IN-STATUS = "00"
+               PERFORM 400-READ-SUPPLY-FILE-IN
+           ELSE
+               SET     NOMORE-RECORD   TO  TRUE
+           END-IF.
            
       *-----------------------------------------------------------------
       * Write target file from source file. 
@@ -172,18 +257,65 @@
       *-----------------------------------------------------------------
        300-TERMINATE-SUPPLY-CONVERT.
            PERFORM 400-CLOSE-SUPPLY-FILES.
-           PERFORM 400-DISPLAY-SUPPLY-EOJ. 
-           
+           PERFORM 400-DISPLAY-SUPPLY-EOJ.
+
+      ******************************************************************
+      * Open the two just-built indexed files for validation.
+      * Read the first inventory record, keyed sequence.
+      *-----------------------------------------------------------------
+       300-INITIATE-SUPPLIER-VALIDATION.
+           PERFORM 400-OPEN-VALIDATION-FILES.
+           PERFORM 400-INITIALIZE-SWITCHES-AND-COUNTERS.
+           IF  NOT ABEND-DETECTED
+               PERFORM 400-READ-INVENT-FILE-OUT
+           ELSE
+               SET     NOMORE-RECORD   TO  TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look up the current inventory record's supplier id.
+      * Read the next inventory record.
+      *-----------------------------------------------------------------
+       300-PROCEED-SUPPLIER-VALIDATION.
+           PERFORM 400-CHECK-SUPPLIER-ID.
+           PERFORM 400-READ-INVENT-FILE-OUT.
+
+      *-----------------------------------------------------------------
+      * Display the end of program.
+      * Close all files.
+      *-----------------------------------------------------------------
+       300-TERMINATE-SUPPLIER-VALIDATION.
+           PERFORM 400-CLOSE-VALIDATION-FILES.
+           PERFORM 400-DISPLAY-VALIDATION-EOJ.
+
       ******************************************************************
        400-OPEN-INVENT-FILES.
            OPEN    INPUT   INVENT-FILE-IN
                    OUTPUT  INVENT-FILE-OUT.
-                   
-      *-----------------------------------------------------------------             
+           OPEN    EXTEND  REJECT-FILE-OUT.
+           IF  REJECT-FILE-STATUS NOT = "00"
+               OPEN    OUTPUT  REJECT-FILE-OUT
+           END-IF.
+           IF  INVENT-IN-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "CONVERT FILE: CANNOT OPEN INVENT-FILE-IN, "
+                       "STATUS " INVENT-IN-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
        400-OPEN-SUPPLY-FILES.
            OPEN    INPUT   SUPPLIER-FILE-IN
                    OUTPUT  SUPPLIER-FILE-OUT.
-                   
+           OPEN    EXTEND  REJECT-FILE-OUT.
+           IF  REJECT-FILE-STATUS NOT = "00"
+               OPEN    OUTPUT  REJECT-FILE-OUT
+           END-IF.
+           IF  SUPPLY-IN-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "CONVERT FILE: CANNOT OPEN SUPPLIER-FILE-IN, "
+                       "STATUS " SUPPLY-IN-STATUS
+           END-IF.
+
       *-----------------------------------------------------------------
        400-INITIALIZE-SWITCHES-AND-COUNTERS.
            INITIALIZE SWITCHES-AND-COUNTERS.
@@ -201,22 +333,100 @@
       *----------------------------------------------------------------- 
        400-WRITE-INVENT-RECORD.
            WRITE INVENT-RECORD-OUT FROM INVENT-RECORD-IN
-               INVALID KEY DISPLAY "ERROR: " INVENT-RECORD-IN.
-               
-      *----------------------------------------------------------------- 
+               INVALID KEY
+                   DISPLAY "ERROR: " INVENT-RECORD-IN
+                   MOVE "INVENTORY"     TO REJ-SOURCE-FILE
+                   MOVE INVENT-FILE-STATUS
+                                        TO REJ-FILE-STATUS
+                   MOVE INVENT-RECORD-IN
+                                        TO REJ-RECORD-DATA
+                   WRITE REJECT-RECORD-OUT
+           END-WRITE.
+
+      *-----------------------------------------------------------------
        400-WRITE-SUPPLY-RECORD.
            WRITE SUPPLIER-RECORD-OUT FROM SUPPLIER-RECORD-IN
-               INVALID KEY DISPLAY "ERROR: " SUPPLIER-RECORD-IN.
-               
-      *----------------------------------------------------------------- 
+               INVALID KEY
+                   DISPLAY "ERROR: " SUPPLIER-RECORD-IN
+                   MOVE "SUPPLIER"      TO REJ-SOURCE-FILE
+                   MOVE SUPPLY-FILE-STATUS
+                                        TO REJ-FILE-STATUS
+                   MOVE SUPPLIER-RECORD-IN
+                                        TO REJ-RECORD-DATA
+                   WRITE REJECT-RECORD-OUT
+           END-WRITE.
+
+      *-----------------------------------------------------------------
+       400-OPEN-VALIDATION-FILES.
+           OPEN    INPUT   INVENT-FILE-OUT
+                   INPUT   SUPPLIER-FILE-OUT
+                   OUTPUT  ORPHAN-REPORT-OUT.
+           IF  INVENT-FILE-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "CONVERT FILE: CANNOT OPEN INVENT-FILE-OUT "
+                       "FOR VALIDATION, STATUS " INVENT-FILE-STATUS
+           END-IF.
+           IF  SUPPLY-FILE-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "CONVERT FILE: CANNOT OPEN SUPPLIER-FILE-OUT "
+                       "FOR VALIDATION, STATUS " SUPPLY-FILE-STATUS
+           END-IF.
+           IF  ORPHAN-FILE-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "CONVERT FILE: CANNOT OPEN ORPHAN-REPORT-OUT "
+                       "FOR VALIDATION, STATUS " ORPHAN-FILE-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-READ-INVENT-FILE-OUT.
+           READ INVENT-FILE-OUT
+                   AT END      MOVE "Y"    TO EOF-SW.
+
+      *-----------------------------------------------------------------
+       400-CHECK-SUPPLIER-ID.
+           MOVE    SUPPLIER-ID-OOUT    TO  SUPPLIER-ID-OUT.
+           READ    SUPPLIER-FILE-OUT
+               INVALID KEY
+                   ADD     1                   TO  ORPHAN-COUNT
+                   MOVE    PART-NUMBER-OUT     TO  ORPH-PART-NUMBER
+                   MOVE    SUPPLIER-ID-OOUT    TO  ORPH-SUPPLIER-ID
+                   WRITE   ORPHAN-RECORD-OUT
+           END-READ.
+
+      *-----------------------------------------------------------------
+       400-CLOSE-VALIDATION-FILES.
+           CLOSE   INVENT-FILE-OUT
+                   SUPPLIER-FILE-OUT
+                   ORPHAN-REPORT-OUT.
+
+      *-----------------------------------------------------------------
+       400-DISPLAY-VALIDATION-EOJ.
+           DISPLAY "SUPPLIER ID VALIDATION COMPLETE - "
+                   ORPHAN-COUNT " ORPHAN PART(S) FOUND".
+
+      *-----------------------------------------------------------------
+      * Set RETURN-CODE so a calling batch driver can detect this run
+      * failed to open a required source file, without having to parse
+      * this program's DISPLAY output.
+      *-----------------------------------------------------------------
+       400-SET-RETURN-CODE.
+           IF  ABEND-DETECTED
+               MOVE    16      TO  RETURN-CODE
+           ELSE
+               MOVE    ZERO    TO  RETURN-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
        400-CLOSE-INVENT-FILES.
            CLOSE   INVENT-FILE-IN
-                   INVENT-FILE-OUT.   
-                   
-      *---------------------------------------------------------------- - 
-       400-CLOSE-SUPPLY-FILES.            
+                   INVENT-FILE-OUT
+                   REJECT-FILE-OUT.
+
+      *-----------------------------------------------------------------
+       400-CLOSE-SUPPLY-FILES.
            CLOSE   SUPPLIER-FILE-IN
-                   SUPPLIER-FILE-OUT.
+                   SUPPLIER-FILE-OUT
+                   REJECT-FILE-OUT.
                    
       *----------------------------------------------------------------- 
        400-DISPLAY-INVENT-EOJ.
