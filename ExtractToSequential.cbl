@@ -0,0 +1,255 @@
+      ******************************************************************
+      * This program is to extract Master Inventory Indexed File
+      *    and Supplier Indexed File back out to
+      *    Sequential Files, for nightly backup or for feeding
+      *    non-COBOL tools that cannot read indexed files directly.
+      *
+      * This is the reverse of CONVERT-FILE (ConvertToIndex.cbl), which
+      * builds INVENT6/SUPPLIER from a sequential source.
+      *
+      * Used File
+      *    - Indexed Sequential File: INVENT6
+      *    - Master Inventory Backup File: INVENT6BK.TXT
+      *    - Indexed Sequential File: SUPPLIER
+      *    - Supplier Backup File: SUPPLIERBK.TXT
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 EXTRACT-FILE.
+       AUTHOR.                     Aradhita Mohanty,
+                                   Byung Seon Kim,
+                                   Elena Sveshnikova,
+                                   Karadjordje Dabic,
+                                   Nadia Chubarev.
+       DATE-WRITTEN.               November 24, 2016.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  INVENT-FILE-IN
+                   ASSIGN TO "D:\INVENT6"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS PART-NUMBER-IN
+                   FILE STATUS IS INVENT-FILE-STATUS.
+
+           SELECT  INVENT-FILE-OUT
+                   ASSIGN TO "D:\INVENT6BK.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  SUPPLIER-FILE-IN
+                   ASSIGN TO "D:\SUPPLIER"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SUPPLIER-ID-IN OF SUPPLIER-RECORD-IN
+                   FILE STATUS IS SUPPLY-FILE-STATUS.
+
+           SELECT  SUPPLIER-FILE-OUT
+                   ASSIGN TO "D:\SUPPLIERBK.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+       FD  INVENT-FILE-IN
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT-RECORD-IN.
+       01  INVENT-RECORD-IN.
+           05  PART-NUMBER-IN      PIC 9(05).
+           05  PART-NAME-IN        PIC X(20).
+           05  QUANTITY-IN         PIC 9(03).
+           05  UNIT-PRICE-IN       PIC 9(04)V99.
+           05  REORDER-POINT-IN    PIC 9(03).
+           05  SUPPLIER-ID-IN      PIC X(02).
+           05  LOCATION-TABLE-IN   OCCURS 3 TIMES.
+               10  LOC-CODE-IN     PIC X(02).
+               10  LOC-QUANTITY-IN PIC 9(03).
+
+       FD  INVENT-FILE-OUT
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS INVENT-RECORD-OUT.
+       01  INVENT-RECORD-OUT.
+           05  PART-NUMBER-OUT     PIC 9(05).
+           05  PART-NAME-OUT       PIC X(20).
+           05  QUANTITY-OUT        PIC 9(03).
+           05  UNIT-PRICE-OUT      PIC 9(04)V99.
+           05  REORDER-POINT-OUT   PIC 9(03).
+           05  SUPPLIER-ID-OUT     PIC X(02).
+           05  LOCATION-TABLE-OUT  OCCURS 3 TIMES.
+               10  LOC-CODE-OUT    PIC X(02).
+               10  LOC-QUANTITY-OUT PIC 9(03).
+
+       FD  SUPPLIER-FILE-IN
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS SUPPLIER-RECORD-IN.
+       01  SUPPLIER-RECORD-IN.
+           05  SUPPLIER-ID-IN      PIC X(02).
+           05  SUPPLIER-NAME-IN    PIC X(15).
+
+       FD  SUPPLIER-FILE-OUT
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS SUPPLIER-RECORD-OUT.
+       01  SUPPLIER-RECORD-OUT.
+           05  SUPPLIER-ID-OUT     PIC X(02).
+           05  SUPPLIER-NAME-OUT   PIC X(15).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+       01  SWITCHES-AND-COUNTERS.
+           05  EOF-SW              PIC X(01).
+               88  NOMORE-RECORD             VALUE "Y".
+           05  INVENT-FILE-STATUS  PIC X(02).
+           05  SUPPLY-FILE-STATUS  PIC X(02).
+
+      *    A missing INVENT6/SUPPLIER leaves nothing to extract -
+      *    flagged here so 100-EXTRACT-FILE can report a non-zero
+      *    RETURN-CODE instead of reading an unopened file.
+       01  RUN-ABEND-STATUS.
+           05  WS-ABEND-SW         PIC X(01) VALUE "N".
+               88  ABEND-DETECTED            VALUE "Y".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure
+      *-----------------------------------------------------------------
+       100-EXTRACT-FILE.
+           PERFORM 200-EXTRACT-INVENTORY-FILE.
+           IF  NOT ABEND-DETECTED
+               PERFORM 200-EXTRACT-SUPPLIER-FILE
+           END-IF.
+           IF  ABEND-DETECTED
+               MOVE    16      TO  RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+       200-EXTRACT-INVENTORY-FILE.
+           PERFORM 300-INITIATE-INVENT-EXTRACT.
+           PERFORM 300-PROCEED-INVENT-EXTRACT UNTIL NOMORE-RECORD.
+           PERFORM 300-TERMINATE-INVENT-EXTRACT.
+
+      *-----------------------------------------------------------------
+       200-EXTRACT-SUPPLIER-FILE.
+           PERFORM 300-INITIATE-SUPPLY-EXTRACT.
+           PERFORM 300-PROCEED-SUPPLY-EXTRACT UNTIL NOMORE-RECORD.
+           PERFORM 300-TERMINATE-SUPPLY-EXTRACT.
+
+      ******************************************************************
+      * Open source (indexed) and target (sequential) files.
+      * Initialize variables that are used as switches.
+      * Read the very first record from source file, keyed sequence.
+      *-----------------------------------------------------------------
+       300-INITIATE-INVENT-EXTRACT.
+           PERFORM 400-OPEN-INVENT-FILES.
+           PERFORM 400-INITIALIZE-SWITCHES-AND-COUNTERS.
+           IF  NOT ABEND-DETECTED
+               PERFORM 400-READ-INVENT-FILE-IN
+           ELSE
+               SET     NOMORE-RECORD   TO  TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write target file from source file.
+      * Read next source record.
+      *-----------------------------------------------------------------
+       300-PROCEED-INVENT-EXTRACT.
+           PERFORM 400-WRITE-INVENT-RECORD.
+           PERFORM 400-READ-INVENT-FILE-IN.
+
+      *-----------------------------------------------------------------
+      * Display the end of program
+      * close all files.
+      *-----------------------------------------------------------------
+       300-TERMINATE-INVENT-EXTRACT.
+           PERFORM 400-CLOSE-INVENT-FILES.
+           PERFORM 400-DISPLAY-INVENT-EOJ.
+
+      ******************************************************************
+       300-INITIATE-SUPPLY-EXTRACT.
+           PERFORM 400-OPEN-SUPPLY-FILES.
+           PERFORM 400-INITIALIZE-SWITCHES-AND-COUNTERS.
+           IF  NOT ABEND-DETECTED
+               PERFORM 400-READ-SUPPLY-FILE-IN
+           ELSE
+               SET     NOMORE-RECORD   TO  TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       300-PROCEED-SUPPLY-EXTRACT.
+           PERFORM 400-WRITE-SUPPLY-RECORD.
+           PERFORM 400-READ-SUPPLY-FILE-IN.
+
+      *-----------------------------------------------------------------
+       300-TERMINATE-SUPPLY-EXTRACT.
+           PERFORM 400-CLOSE-SUPPLY-FILES.
+           PERFORM 400-DISPLAY-SUPPLY-EOJ.
+
+      ******************************************************************
+       400-OPEN-INVENT-FILES.
+           OPEN    INPUT   INVENT-FILE-IN
+                   OUTPUT  INVENT-FILE-OUT.
+           IF  INVENT-FILE-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "EXTRACT FILE: CANNOT OPEN INVENT-FILE-IN, "
+                       "STATUS " INVENT-FILE-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-OPEN-SUPPLY-FILES.
+           OPEN    INPUT   SUPPLIER-FILE-IN
+                   OUTPUT  SUPPLIER-FILE-OUT.
+           IF  SUPPLY-FILE-STATUS NOT = "00"
+               SET     ABEND-DETECTED  TO  TRUE
+               DISPLAY "EXTRACT FILE: CANNOT OPEN SUPPLIER-FILE-IN, "
+                       "STATUS " SUPPLY-FILE-STATUS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       400-INITIALIZE-SWITCHES-AND-COUNTERS.
+           INITIALIZE SWITCHES-AND-COUNTERS.
+
+      *-----------------------------------------------------------------
+       400-READ-INVENT-FILE-IN.
+           READ INVENT-FILE-IN NEXT
+                   AT END      MOVE "Y"    TO EOF-SW.
+
+      *-----------------------------------------------------------------
+       400-READ-SUPPLY-FILE-IN.
+           READ SUPPLIER-FILE-IN NEXT
+                   AT END      MOVE "Y"    TO EOF-SW.
+
+      *-----------------------------------------------------------------
+       400-WRITE-INVENT-RECORD.
+           WRITE INVENT-RECORD-OUT FROM INVENT-RECORD-IN.
+
+      *-----------------------------------------------------------------
+       400-WRITE-SUPPLY-RECORD.
+           WRITE SUPPLIER-RECORD-OUT FROM SUPPLIER-RECORD-IN.
+
+      *-----------------------------------------------------------------
+       400-CLOSE-INVENT-FILES.
+           CLOSE   INVENT-FILE-IN
+                   INVENT-FILE-OUT.
+
+      *-----------------------------------------------------------------
+       400-CLOSE-SUPPLY-FILES.
+           CLOSE   SUPPLIER-FILE-IN
+                   SUPPLIER-FILE-OUT.
+
+      *-----------------------------------------------------------------
+       400-DISPLAY-INVENT-EOJ.
+           DISPLAY "INVENTORY FILE EXTRACTED!!!".
+
+      *-----------------------------------------------------------------
+       400-DISPLAY-SUPPLY-EOJ.
+           DISPLAY "SUPPLIER FILE EXTRACTED!!!".
