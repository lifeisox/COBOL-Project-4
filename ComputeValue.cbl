@@ -29,14 +29,36 @@
            05  LS-QUANTITY         PIC 9(03).
            05  LS-UNIT-PRICE       PIC 9(04)V99.
            05  LS-VALUE            PIC 9(05)V99.
-       
+      *    Incoming receipt quantity/cost, and the recalculated
+      *    weighted-average unit cost blending it with what is on
+      *    hand. LS-RECEIPT-QUANTITY of zero means "no receipt to
+      *    blend" - LS-NEW-UNIT-COST is then just LS-UNIT-PRICE.
+           05  LS-RECEIPT-QUANTITY PIC 9(03).
+           05  LS-RECEIPT-COST     PIC 9(04)V99.
+           05  LS-NEW-UNIT-COST    PIC 9(04)V99.
+
       ******************************************************************
        PROCEDURE                   DIVISION    USING LINK-PARAMETERS.
       *-----------------------------------------------------------------
       * Main procedure
       *-----------------------------------------------------------------
-       100-COMPUTE-INVENTORY-VALUE.    
+       100-COMPUTE-INVENTORY-VALUE.
            COMPUTE LS-VALUE = LS-QUANTITY * LS-UNIT-PRICE.
-           
+           PERFORM 200-COMPUTE-WEIGHTED-AVERAGE-COST.
+
            EXIT    PROGRAM.
-           
+
+      *-----------------------------------------------------------------
+      * Blend the cost of an incoming receipt with the cost of what is
+      * already on hand, weighted by quantity.
+      *-----------------------------------------------------------------
+       200-COMPUTE-WEIGHTED-AVERAGE-COST.
+           IF  LS-RECEIPT-QUANTITY > ZEROS
+               COMPUTE LS-NEW-UNIT-COST ROUNDED =
+                   ((LS-QUANTITY * LS-UNIT-PRICE)
+                       + (LS-RECEIPT-QUANTITY * LS-RECEIPT-COST))
+                   / (LS-QUANTITY + LS-RECEIPT-QUANTITY)
+           ELSE
+               MOVE    LS-UNIT-PRICE   TO  LS-NEW-UNIT-COST
+           END-IF.
+
